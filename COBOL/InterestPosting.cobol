@@ -0,0 +1,172 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. InterestPosting.
+000120 AUTHOR. DATA-PROCESSING-DEPT.
+000130 INSTALLATION. MAIN-OFFICE-DATA-CENTER.
+000140 DATE-WRITTEN. 08/08/2026.
+000150 DATE-COMPILED.
+000160*REMARKS.
+000170*    MONTH-END COMPANION RUN FOR SIMPLEBANKINGSYSTEM. POSTS
+000180*    INTEREST TO EVERY SAVINGS ACCOUNT ON THE ACCOUNTS MASTER
+000190*    AND PRODUCES A PER-ACCOUNT INTEREST STATEMENT.
+000200*
+000210*MODIFICATION HISTORY.
+000220*    DATE       INIT  DESCRIPTION
+000230*    08/08/2026 JDH   ORIGINAL PROGRAM - MONTH-END INTEREST
+000240*                     POSTING RUN FOR INTEREST-BEARING
+000250*                     ACCOUNTS.
+000260*    08/08/2026 JDH   INTEREST IS NOW POSTED ONLY TO ACCOUNTS
+000270*                     FLAGGED AS SAVINGS ON THE MASTER; CHECKING
+000280*                     ACCOUNTS ARE SKIPPED AND COUNTED
+000290*                     SEPARATELY. EACH POSTING ALSO APPENDS AN
+000300*                     AUDIT RECORD TO THE SAME AUDIT FILE
+000310*                     SIMPLEBANKINGSYSTEM USES, SO INTEREST
+000320*                     SHOWS UP IN THE SAME RECONCILIATION TRAIL
+000330*                     AS ORDINARY POSTINGS.
+000340*    08/08/2026 JDH   THIS RUN SHARES ACCOUNTS.DAT WITH
+000350*                     SIMPLEBANKINGSYSTEM, SO A SITE CONVERTING
+000360*                     FROM THE OLD LINE SEQUENTIAL MASTER MUST
+000370*                     RUN ACCOUNTSCONVERT.COBOL ONE TIME FIRST --
+000380*                     SEE SIMPLEBANKINGSYSTEM'S REMARKS.
+000390*
+000400 ENVIRONMENT DIVISION.
+000410 INPUT-OUTPUT SECTION.
+000420 FILE-CONTROL.
+000430     SELECT BankAccountFile ASSIGN TO 'accounts.dat'
+000440         ORGANIZATION IS INDEXED
+000450         ACCESS MODE IS DYNAMIC
+000460         RECORD KEY IS AccountID.
+000470
+000480     SELECT StatementFile ASSIGN TO 'statements.dat'
+000490         ORGANIZATION IS LINE SEQUENTIAL.
+000500
+000510     SELECT AuditFile ASSIGN TO 'audit.dat'
+000520         ORGANIZATION IS LINE SEQUENTIAL.
+000530
+000540 DATA DIVISION.
+000550 FILE SECTION.
+000560 FD  BankAccountFile.
+000570 01  AccountRecord.
+000580     05  AccountID          PIC 9(5).
+000590     05  AccountHolderName  PIC X(30).
+000600     05  Balance            PIC 9(9)V99.
+000610     05  AccountType        PIC X(1).
+000620         88  SAVINGS-ACCOUNT          VALUE 'S'.
+000630         88  CHECKING-ACCOUNT         VALUE 'C'.
+000640
+000650 FD  StatementFile.
+000660 01  StatementRecord.
+000670     05  STMT-AccountID         PIC 9(5).
+000680     05  STMT-HolderName        PIC X(30).
+000690     05  STMT-OpeningBalance    PIC 9(9)V99.
+000700     05  STMT-InterestEarned    PIC 9(7)V99.
+000710     05  STMT-ClosingBalance    PIC 9(9)V99.
+000720
+000730 FD  AuditFile.
+000740 01  AuditRecord.
+000750     05  AUD-AccountID      PIC 9(5).
+000760     05  AUD-TransID        PIC 9(7).
+000770     05  AUD-AmountApplied  PIC S9(9)V99.
+000780     05  AUD-BalanceBefore  PIC 9(9)V99.
+000790     05  AUD-BalanceAfter   PIC 9(9)V99.
+000800
+000810 WORKING-STORAGE SECTION.
+000820 01  WS-InterestRate           PIC 9V9(4) VALUE 0.0025.
+000830 01  WS-InterestEarned         PIC 9(7)V99 VALUE 0.
+000840 01  WS-TotalInterestPaid      PIC 9(9)V99 VALUE 0.
+000850 01  WS-BalanceBefore          PIC 9(9)V99 VALUE 0.
+000860
+000870 01  WS-EOF-SWITCH             PIC X(1) VALUE 'N'.
+000880     88  END-OF-ACCOUNTS              VALUE 'Y'.
+000890
+000900 01  WS-TotalAccounts          PIC 9(5) VALUE 0.
+000910 01  WS-TotalSkipped           PIC 9(5) VALUE 0.
+000920
+000930*    INTEREST POSTINGS ARE NOT CUSTOMER-INITIATED TRANSACTIONS,
+000940*    SO THE AUDIT TRAIL CARRIES A ZERO TRANS ID TO DISTINGUISH
+000950*    THEM FROM ORDINARY DEPOSITS AND WITHDRAWALS.
+000960 01  WS-InterestTransID        PIC 9(7) VALUE 0.
+000970
+000980 PROCEDURE DIVISION.
+000990*    ------------------------------------------------------
+001000*    0000-MAINLINE CONTROLS THE MONTH-END INTEREST RUN.
+001010*    ------------------------------------------------------
+001020 0000-MAINLINE.
+001030     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+001040     PERFORM 2000-POST-INTEREST THRU 2000-EXIT
+001050     PERFORM 9000-DISPLAY-SUMMARY THRU 9000-EXIT
+001060     STOP RUN.
+001070
+001080 1000-INITIALIZE.
+001090     DISPLAY 'MONTH-END INTEREST POSTING RUN'.
+001100 1000-EXIT.
+001110     EXIT.
+001120
+001130*    ------------------------------------------------------
+001140*    READ EVERY ACCOUNT, POST INTEREST ON THE BALANCE AND
+001150*    WRITE AN INTEREST STATEMENT FOR IT. CHECKING ACCOUNTS
+001160*    DO NOT EARN INTEREST AND ARE SKIPPED.
+001170*    ------------------------------------------------------
+001180 2000-POST-INTEREST.
+001190     OPEN I-O BankAccountFile
+001200     OPEN OUTPUT StatementFile
+001210     OPEN EXTEND AuditFile
+001220     PERFORM UNTIL END-OF-ACCOUNTS
+001230         READ BankAccountFile NEXT RECORD
+001240             AT END
+001250                 SET END-OF-ACCOUNTS TO TRUE
+001260             NOT AT END
+001270                 IF SAVINGS-ACCOUNT
+001280                     PERFORM 2100-APPLY-INTEREST THRU 2100-EXIT
+001290                 ELSE
+001300                     ADD 1 TO WS-TotalSkipped
+001310                 END-IF
+001320         END-READ
+001330     END-PERFORM
+001340     CLOSE BankAccountFile
+001350     CLOSE StatementFile
+001360     CLOSE AuditFile.
+001370 2000-EXIT.
+001380     EXIT.
+001390
+001400 2100-APPLY-INTEREST.
+001410     MOVE Balance TO STMT-OpeningBalance
+001420     MOVE Balance TO WS-BalanceBefore
+001430     COMPUTE WS-InterestEarned ROUNDED =
+001440         Balance * WS-InterestRate
+001450     ADD WS-InterestEarned TO Balance
+001460     REWRITE AccountRecord
+001470     ADD WS-InterestEarned TO WS-TotalInterestPaid
+001480     ADD 1 TO WS-TotalAccounts
+001490     PERFORM 2200-WRITE-STATEMENT THRU 2200-EXIT
+001500     PERFORM 2300-WRITE-AUDIT THRU 2300-EXIT.
+001510 2100-EXIT.
+001520     EXIT.
+001530
+001540 2200-WRITE-STATEMENT.
+001550     MOVE AccountID             TO STMT-AccountID
+001560     MOVE AccountHolderName     TO STMT-HolderName
+001570     MOVE WS-InterestEarned     TO STMT-InterestEarned
+001580     MOVE Balance               TO STMT-ClosingBalance
+001590     WRITE StatementRecord.
+001600 2200-EXIT.
+001610     EXIT.
+001620
+001630 2300-WRITE-AUDIT.
+001640     MOVE AccountID             TO AUD-AccountID
+001650     MOVE WS-InterestTransID    TO AUD-TransID
+001660     MOVE WS-InterestEarned     TO AUD-AmountApplied
+001670     MOVE WS-BalanceBefore      TO AUD-BalanceBefore
+001680     MOVE Balance               TO AUD-BalanceAfter
+001690     WRITE AuditRecord.
+001700 2300-EXIT.
+001710     EXIT.
+001720
+001730 9000-DISPLAY-SUMMARY.
+001740     DISPLAY '-----------------------------'
+001750     DISPLAY 'Total Accounts Posted: ' WS-TotalAccounts
+001760     DISPLAY 'Total Accounts Skipped: ' WS-TotalSkipped
+001770     DISPLAY 'Total Interest Paid: '
+001780         WS-TotalInterestPaid
+001790     DISPLAY '-----------------------------'.
+001800 9000-EXIT.
+001810     EXIT.
