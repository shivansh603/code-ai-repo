@@ -1,48 +1,429 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. InventoryManagement.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT InventoryFile ASSIGN TO 'inventory.dat'
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD  InventoryFile.
-       01  InventoryRecord.
-           05  ProductID         PIC 9(5).
-           05  ProductName       PIC X(30).
-           05  StockLevel        PIC 9(5).
-           05  SoldUnits         PIC 9(5).
-
-       WORKING-STORAGE SECTION.
-       01  WS-TotalProducts       PIC 9(5) VALUE 0.
-       01  WS-TotalStockLevel     PIC 9(5) VALUE 0.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           OPEN INPUT InventoryFile
-           PERFORM UNTIL EOF(InventoryFile)
-               READ InventoryFile INTO InventoryRecord
-                   AT END
-                       MOVE 'Y' TO EOF-Flag
-                   NOT AT END
-                       COMPUTE StockLevel = StockLevel - SoldUnits
-                       ADD 1 TO WS-TotalProducts
-                       ADD StockLevel TO WS-TotalStockLevel
-               END-READ
-           END-PERFORM
-           CLOSE InventoryFile
-           PERFORM DisplayInventory
-           STOP RUN.
-
-       DisplayInventory.
-           DISPLAY 'Inventory Summary'
-           DISPLAY '--------------------'
-           DISPLAY 'Total Products: ' WS-TotalProducts
-           DISPLAY 'Total Stock Level: ' WS-TotalStockLevel
-           DISPLAY '--------------------'.
-
-       EOF-Flag VALUE 'N'.
-       01  EOF-Flag          PIC X(1) VALUE 'N'.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. InventoryManagement.
+000120 AUTHOR. DATA-PROCESSING-DEPT.
+000130 INSTALLATION. MAIN-OFFICE-DATA-CENTER.
+000140 DATE-WRITTEN. 02/10/2019.
+000150 DATE-COMPILED.
+000160*REMARKS.
+000170*    APPLIES THE DAY'S SOLD-UNITS AGAINST THE INVENTORY MASTER
+000180*    AND REPORTS CURRENT STOCK LEVELS.
+000190*
+000200*MODIFICATION HISTORY.
+000210*    DATE       INIT  DESCRIPTION
+000220*    02/10/2019 RMC   ORIGINAL PROGRAM.
+000230*    08/08/2026 JDH   ADDED A REORDER-POINT PER PRODUCT AND A
+000240*                     REORDER ALERT REPORT OF EVERY PRODUCT
+000250*                     THAT FALLS BELOW IT AFTER THE DAY'S
+000260*                     SOLD-UNITS ARE APPLIED.
+000270*    08/08/2026 JDH   SOLD-UNITS EXCEEDING STOCK-LEVEL IS NOW
+000280*                     CAUGHT BEFORE THE COMPUTE AND WRITTEN TO
+000290*                     AN EXCEPTIONS REPORT INSTEAD OF LETTING
+000300*                     THE SUBTRACTION PRODUCE A BOGUS RESULT.
+000310*    08/08/2026 JDH   ADDED A RECEIPTS FILE FOR STOCK COMING
+000320*                     BACK IN FROM A PURCHASE ORDER OR A
+000330*                     CUSTOMER RETURN. RECEIVED-UNITS ARE NOW
+000340*                     ADDED TO STOCK-LEVEL ALONGSIDE THE SALES
+000350*                     DEDUCTION SO BOTH DIRECTIONS OF MOVEMENT
+000360*                     ARE REFLECTED IN ONE RUN.
+000370*    08/08/2026 JDH   ADDED A CATEGORY/WAREHOUSE CODE TO THE
+000380*                     INVENTORY RECORD. THE REPORT NOW BREAKS
+000390*                     OUT STOCK-LEVEL SUBTOTALS BY CATEGORY
+000400*                     INSTEAD OF ONE COMPANY-WIDE TOTAL.
+000410*    08/08/2026 JDH   THE RECALCULATED STOCK-LEVEL IS NOW
+000420*                     WRITTEN TO A NEW INVENTORY MASTER OUTPUT
+000430*                     FILE, INVENTORY_UPDATED.DAT. OPERATIONS
+000440*                     MUST PROMOTE THIS FILE TO INVENTORY.DAT
+000450*                     BEFORE THE NEXT RUN (A COPY/RENAME STEP
+000460*                     OUTSIDE THIS PROGRAM, THE SAME AS ANY
+000470*                     OTHER MASTER-FILE ROLLOVER) OR THE NEXT
+000480*                     RUN WILL RECALCULATE FROM TODAY'S STARTING
+000490*                     FIGURES AGAIN INSTEAD OF TODAY'S RESULTS.
+000500*    08/08/2026 JDH   THE RECEIPTS AND CATEGORY TABLES NOW
+000510*                     REFUSE ANY ENTRY PAST THEIR OCCURS LIMIT
+000520*                     INSTEAD OF LETTING THE SUBSCRIPT RUN
+000530*                     PAST THE TABLE; THE OVERFLOW IS COUNTED
+000540*                     AND REPORTED IN THE RUN SUMMARY.
+000550*    08/08/2026 JDH   A RECEIPT FOR A PRODUCT-ID NOT ON THE
+000560*                     INVENTORY MASTER USED TO DISAPPEAR WITH
+000570*                     NO TRACE. THE RECEIPTS TABLE NOW TRACKS
+000580*                     WHICH ENTRIES WERE MATCHED TO A PRODUCT,
+000590*                     AND ANY LEFT UNMATCHED AFTER THE MASTER IS
+000600*                     EXHAUSTED ARE WRITTEN TO THE EXCEPTION
+000610*                     REPORT AND COUNTED IN THE RUN SUMMARY.
+000620*
+000630 ENVIRONMENT DIVISION.
+000640 INPUT-OUTPUT SECTION.
+000650 FILE-CONTROL.
+000660     SELECT InventoryFile ASSIGN TO 'inventory.dat'
+000670         ORGANIZATION IS LINE SEQUENTIAL.
+000680
+000690     SELECT ReorderReportFile ASSIGN TO 'reorder_report.dat'
+000700         ORGANIZATION IS LINE SEQUENTIAL.
+000710
+000720     SELECT ExceptionReportFile
+000730         ASSIGN TO 'inventory_exceptions.dat'
+000740         ORGANIZATION IS LINE SEQUENTIAL.
+000750
+000760     SELECT ReceiptsFile ASSIGN TO 'receipts.dat'
+000770         ORGANIZATION IS LINE SEQUENTIAL.
+000780
+000790     SELECT InventoryOutFile
+000800         ASSIGN TO 'inventory_updated.dat'
+000810         ORGANIZATION IS LINE SEQUENTIAL.
+000820
+000830 DATA DIVISION.
+000840 FILE SECTION.
+000850 FD  InventoryFile.
+000860 01  InventoryRecord.
+000870     05  ProductID         PIC 9(5).
+000880     05  ProductName       PIC X(30).
+000890     05  StockLevel        PIC 9(5).
+000900     05  SoldUnits         PIC 9(5).
+000910     05  ReorderPoint      PIC 9(5).
+000920     05  CategoryCode      PIC X(10).
+000930
+000940 FD  ReorderReportFile.
+000950 01  ReorderReportRecord.
+000960     05  RR-ProductID      PIC 9(5).
+000970     05  RR-ProductName    PIC X(30).
+000980     05  RR-StockLevel     PIC 9(5).
+000990     05  RR-ReorderPoint   PIC 9(5).
+001000
+001010 FD  ExceptionReportFile.
+001020 01  InvExceptionRecord.
+001030     05  IEX-ProductID     PIC 9(5).
+001040     05  IEX-ProductName   PIC X(30).
+001050     05  IEX-StockLevel    PIC 9(5).
+001060     05  IEX-SoldUnits     PIC 9(5).
+001070     05  IEX-Reason        PIC X(40).
+001080
+001090 FD  ReceiptsFile.
+001100 01  ReceiptRecord.
+001110     05  RCPT-ProductID      PIC 9(5).
+001120     05  RCPT-ReceivedUnits  PIC 9(5).
+001130     05  RCPT-PONumber       PIC 9(7).
+001140
+001150 FD  InventoryOutFile.
+001160 01  InventoryOutRecord.
+001170     05  OUT-ProductID       PIC 9(5).
+001180     05  OUT-ProductName     PIC X(30).
+001190     05  OUT-StockLevel      PIC 9(5).
+001200     05  OUT-SoldUnits       PIC 9(5).
+001210     05  OUT-ReorderPoint    PIC 9(5).
+001220     05  OUT-CategoryCode    PIC X(10).
+001230
+001240 WORKING-STORAGE SECTION.
+001250*    RECEIPTS TABLE - HOLDS RECEIVED UNITS TOTALLED BY
+001260*    PRODUCT-ID SO THEY CAN BE ADDED BACK TO STOCK-LEVEL
+001270*    AS EACH PRODUCT IS PROCESSED.
+001280 01  WS-RECEIPTS-TABLE.
+001290     05  WS-RECEIPT-ENTRY OCCURS 200 TIMES.
+001300         10  WS-RCPT-PRODUCT-ID    PIC 9(5).
+001310         10  WS-RCPT-TOTAL-UNITS   PIC 9(7).
+001320         10  WS-RCPT-MATCHED-SWITCH PIC X(1) VALUE 'N'.
+001330             88  RECEIPT-WAS-MATCHED      VALUE 'Y'.
+001340
+001350 01  WS-RECEIPT-COUNT          PIC 9(5) VALUE 0 COMP.
+001360 01  WS-RCPT-IDX               PIC 9(5) VALUE 0 COMP.
+001370 01  WS-FOUND-RCPT-IDX         PIC 9(5) VALUE 0 COMP.
+001380
+001390 01  WS-RECEIPT-FOUND-SWITCH   PIC X(1) VALUE 'N'.
+001400     88  RECEIPT-FOUND                VALUE 'Y'.
+001410     88  RECEIPT-NOT-FOUND            VALUE 'N'.
+001420
+001430 01  WS-EOF-RECEIPTS-SWITCH    PIC X(1) VALUE 'N'.
+001440     88  END-OF-RECEIPTS              VALUE 'Y'.
+001450
+001460 01  WS-TotalReceivedUnits     PIC 9(7) VALUE 0 COMP.
+001470 01  WS-ReceiptsTableFull      PIC 9(5) VALUE 0 COMP.
+001480 01  WS-TotalUnmatchedReceipts PIC 9(5) VALUE 0 COMP.
+001490
+001500*    CATEGORY TABLE - ACCUMULATES A STOCK-LEVEL SUBTOTAL FOR
+001510*    EACH CATEGORY/WAREHOUSE CODE SEEN ON THE MASTER.
+001520 01  WS-CATEGORY-TABLE.
+001530     05  WS-CATEGORY-ENTRY OCCURS 50 TIMES.
+001540         10  WS-CAT-CODE           PIC X(10).
+001550         10  WS-CAT-TOTAL-STOCK    PIC 9(7).
+001560
+001570 01  WS-CATEGORY-COUNT         PIC 9(5) VALUE 0 COMP.
+001580 01  WS-CAT-IDX                PIC 9(5) VALUE 0 COMP.
+001590 01  WS-FOUND-CAT-IDX          PIC 9(5) VALUE 0 COMP.
+001600
+001610 01  WS-CAT-FOUND-SWITCH       PIC X(1) VALUE 'N'.
+001620     88  CATEGORY-FOUND               VALUE 'Y'.
+001630     88  CATEGORY-NOT-FOUND           VALUE 'N'.
+001640 01  WS-CategoryTableFull      PIC 9(5) VALUE 0 COMP.
+001650 01  WS-TotalProducts          PIC 9(5) VALUE 0.
+001660 01  WS-TotalStockLevel        PIC 9(5) VALUE 0.
+001670 01  WS-TotalReorderAlerts     PIC 9(5) VALUE 0 COMP.
+001680 01  WS-TotalStockExceptions   PIC 9(5) VALUE 0 COMP.
+001690
+001700 01  WS-EOF-SWITCH             PIC X(1) VALUE 'N'.
+001710     88  END-OF-INVENTORY             VALUE 'Y'.
+001720
+001730 PROCEDURE DIVISION.
+001740*    ------------------------------------------------------
+001750*    0000-MAINLINE CONTROLS THE DAILY INVENTORY RUN.
+001760*    ------------------------------------------------------
+001770 0000-MAINLINE.
+001780     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+001790     PERFORM 1500-LOAD-RECEIPTS THRU 1500-EXIT
+001800     PERFORM 2000-PROCESS-INVENTORY THRU 2000-EXIT
+001810     PERFORM 9000-DISPLAY-SUMMARY THRU 9000-EXIT
+001820     STOP RUN.
+001830
+001840 1000-INITIALIZE.
+001850     DISPLAY 'INVENTORY MANAGEMENT - DAILY PROCESSING RUN'.
+001860 1000-EXIT.
+001870     EXIT.
+001880
+001890*    ------------------------------------------------------
+001900*    LOAD RECEIPTS (PURCHASE ORDERS / RETURNS) INTO A TABLE,
+001910*    TOTALLING RECEIVED UNITS BY PRODUCT-ID.
+001920*    ------------------------------------------------------
+001930 1500-LOAD-RECEIPTS.
+001940     OPEN INPUT ReceiptsFile
+001950     PERFORM UNTIL END-OF-RECEIPTS
+001960         READ ReceiptsFile INTO ReceiptRecord
+001970             AT END
+001980                 SET END-OF-RECEIPTS TO TRUE
+001990             NOT AT END
+002000                 PERFORM 1510-STORE-RECEIPT THRU 1510-EXIT
+002010         END-READ
+002020     END-PERFORM
+002030     CLOSE ReceiptsFile.
+002040 1500-EXIT.
+002050     EXIT.
+002060
+002070 1510-STORE-RECEIPT.
+002080     SET RECEIPT-NOT-FOUND TO TRUE
+002090     PERFORM 1520-FIND-RECEIPT-ENTRY THRU 1520-EXIT
+002100         VARYING WS-RCPT-IDX FROM 1 BY 1
+002110         UNTIL WS-RCPT-IDX > WS-RECEIPT-COUNT
+002120            OR RECEIPT-FOUND
+002130     IF RECEIPT-FOUND
+002140         ADD RCPT-ReceivedUnits
+002150             TO WS-RCPT-TOTAL-UNITS(WS-FOUND-RCPT-IDX)
+002160     ELSE
+002170         IF WS-RECEIPT-COUNT >= 200
+002180             ADD 1 TO WS-ReceiptsTableFull
+002190             DISPLAY 'RECEIPTS TABLE FULL, DROPPED PRODUCT '
+002200                 RCPT-ProductID
+002210         ELSE
+002220             ADD 1 TO WS-RECEIPT-COUNT
+002230             MOVE RCPT-ProductID
+002240                 TO WS-RCPT-PRODUCT-ID(WS-RECEIPT-COUNT)
+002250             MOVE RCPT-ReceivedUnits
+002260                 TO WS-RCPT-TOTAL-UNITS(WS-RECEIPT-COUNT)
+002270         END-IF
+002280     END-IF.
+002290 1510-EXIT.
+002300     EXIT.
+002310
+002320 1520-FIND-RECEIPT-ENTRY.
+002330     IF WS-RCPT-PRODUCT-ID(WS-RCPT-IDX) = RCPT-ProductID
+002340         SET RECEIPT-FOUND TO TRUE
+002350         MOVE WS-RCPT-IDX TO WS-FOUND-RCPT-IDX
+002360     END-IF.
+002370 1520-EXIT.
+002380     EXIT.
+002390
+002400*    ------------------------------------------------------
+002410*    READ EACH PRODUCT, APPLY SOLD UNITS, AND FLAG ANY
+002420*    PRODUCT THAT FALLS BELOW ITS REORDER POINT.
+002430*    ------------------------------------------------------
+002440 2000-PROCESS-INVENTORY.
+002450     OPEN INPUT InventoryFile
+002460     OPEN OUTPUT ReorderReportFile
+002470     OPEN OUTPUT ExceptionReportFile
+002480     OPEN OUTPUT InventoryOutFile
+002490     PERFORM UNTIL END-OF-INVENTORY
+002500         READ InventoryFile INTO InventoryRecord
+002510             AT END
+002520                 SET END-OF-INVENTORY TO TRUE
+002530             NOT AT END
+002540                 PERFORM 2100-UPDATE-PRODUCT THRU 2100-EXIT
+002550         END-READ
+002560     END-PERFORM
+002570     PERFORM 2700-REPORT-UNMATCHED-RECEIPTS THRU 2700-EXIT
+002580     CLOSE InventoryFile
+002590     CLOSE ReorderReportFile
+002600     CLOSE ExceptionReportFile
+002610     CLOSE InventoryOutFile.
+002620 2000-EXIT.
+002630     EXIT.
+002640
+002650 2100-UPDATE-PRODUCT.
+002660     ADD 1 TO WS-TotalProducts
+002670     IF SoldUnits > StockLevel
+002680         MOVE 'SOLD UNITS EXCEED STOCK ON HAND'
+002690             TO IEX-Reason
+002700         PERFORM 2300-WRITE-STOCK-EXCEPTION
+002710             THRU 2300-EXIT
+002720     ELSE
+002730         COMPUTE StockLevel = StockLevel - SoldUnits
+002740     END-IF
+002750     PERFORM 2400-APPLY-RECEIPTS THRU 2400-EXIT
+002760     IF StockLevel < ReorderPoint
+002770         PERFORM 2200-WRITE-REORDER-ALERT THRU 2200-EXIT
+002780     END-IF
+002790     ADD StockLevel TO WS-TotalStockLevel
+002800     PERFORM 2500-ACCUMULATE-CATEGORY THRU 2500-EXIT
+002810     PERFORM 2600-WRITE-UPDATED-PRODUCT THRU 2600-EXIT.
+002820 2100-EXIT.
+002830     EXIT.
+002840
+002850 2200-WRITE-REORDER-ALERT.
+002860     MOVE ProductID    TO RR-ProductID
+002870     MOVE ProductName  TO RR-ProductName
+002880     MOVE StockLevel   TO RR-StockLevel
+002890     MOVE ReorderPoint TO RR-ReorderPoint
+002900     WRITE ReorderReportRecord
+002910     ADD 1 TO WS-TotalReorderAlerts.
+002920 2200-EXIT.
+002930     EXIT.
+002940
+002950 2300-WRITE-STOCK-EXCEPTION.
+002960     MOVE ProductID   TO IEX-ProductID
+002970     MOVE ProductName TO IEX-ProductName
+002980     MOVE StockLevel  TO IEX-StockLevel
+002990     MOVE SoldUnits   TO IEX-SoldUnits
+003000     WRITE InvExceptionRecord
+003010     ADD 1 TO WS-TotalStockExceptions.
+003020 2300-EXIT.
+003030     EXIT.
+003040
+003050 2400-APPLY-RECEIPTS.
+003060     SET RECEIPT-NOT-FOUND TO TRUE
+003070     PERFORM 2410-FIND-PRODUCT-RECEIPT THRU 2410-EXIT
+003080         VARYING WS-RCPT-IDX FROM 1 BY 1
+003090         UNTIL WS-RCPT-IDX > WS-RECEIPT-COUNT
+003100            OR RECEIPT-FOUND
+003110     IF RECEIPT-FOUND
+003120         ADD WS-RCPT-TOTAL-UNITS(WS-FOUND-RCPT-IDX)
+003130             TO StockLevel
+003140         ADD WS-RCPT-TOTAL-UNITS(WS-FOUND-RCPT-IDX)
+003150             TO WS-TotalReceivedUnits
+003160         SET RECEIPT-WAS-MATCHED(WS-FOUND-RCPT-IDX) TO TRUE
+003170     END-IF.
+003180 2400-EXIT.
+003190     EXIT.
+003200
+003210 2410-FIND-PRODUCT-RECEIPT.
+003220     IF WS-RCPT-PRODUCT-ID(WS-RCPT-IDX) = ProductID
+003230         SET RECEIPT-FOUND TO TRUE
+003240         MOVE WS-RCPT-IDX TO WS-FOUND-RCPT-IDX
+003250     END-IF.
+003260 2410-EXIT.
+003270     EXIT.
+003280
+003290*    ------------------------------------------------------
+003300*    A RECEIPT FOR A PRODUCT-ID NOT ON THE INVENTORY MASTER
+003310*    IS NEVER MATCHED BY 2400-APPLY-RECEIPTS AS EACH PRODUCT
+003320*    IS PROCESSED. SWEEP THE RECEIPTS TABLE AFTER THE MASTER
+003330*    IS EXHAUSTED AND REPORT ANY ENTRY STILL UNMATCHED SO A PO
+003340*    FOR AN UNKNOWN PRODUCT DOES NOT SILENTLY DISAPPEAR.
+003350*    ------------------------------------------------------
+003360 2700-REPORT-UNMATCHED-RECEIPTS.
+003370     PERFORM 2710-CHECK-RECEIPT-MATCHED THRU 2710-EXIT
+003380         VARYING WS-RCPT-IDX FROM 1 BY 1
+003390         UNTIL WS-RCPT-IDX > WS-RECEIPT-COUNT.
+003400 2700-EXIT.
+003410     EXIT.
+003420
+003430 2710-CHECK-RECEIPT-MATCHED.
+003440     IF NOT RECEIPT-WAS-MATCHED(WS-RCPT-IDX)
+003450         MOVE WS-RCPT-PRODUCT-ID(WS-RCPT-IDX) TO IEX-ProductID
+003460         MOVE SPACES TO IEX-ProductName
+003470         MOVE 0      TO IEX-StockLevel
+003480         MOVE 0      TO IEX-SoldUnits
+003490         MOVE 'RECEIPT FOR UNKNOWN PRODUCT ID'
+003500             TO IEX-Reason
+003510         WRITE InvExceptionRecord
+003520         ADD 1 TO WS-TotalUnmatchedReceipts
+003530     END-IF.
+003540 2710-EXIT.
+003550     EXIT.
+003560
+003570*    ------------------------------------------------------
+003580*    ACCUMULATE THIS PRODUCT'S STOCK LEVEL INTO ITS
+003590*    CATEGORY/WAREHOUSE SUBTOTAL IN THE CATEGORY TABLE.
+003600*    ------------------------------------------------------
+003610 2500-ACCUMULATE-CATEGORY.
+003620     SET CATEGORY-NOT-FOUND TO TRUE
+003630     PERFORM 2510-FIND-CATEGORY THRU 2510-EXIT
+003640         VARYING WS-CAT-IDX FROM 1 BY 1
+003650         UNTIL WS-CAT-IDX > WS-CATEGORY-COUNT
+003660            OR CATEGORY-FOUND
+003670     IF CATEGORY-FOUND
+003680         ADD StockLevel TO WS-CAT-TOTAL-STOCK(WS-FOUND-CAT-IDX)
+003690     ELSE
+003700         IF WS-CATEGORY-COUNT >= 50
+003710             ADD 1 TO WS-CategoryTableFull
+003720             DISPLAY 'CATEGORY TABLE FULL, DROPPED CATEGORY '
+003730                 CategoryCode
+003740         ELSE
+003750             ADD 1 TO WS-CATEGORY-COUNT
+003760             MOVE CategoryCode
+003770                 TO WS-CAT-CODE(WS-CATEGORY-COUNT)
+003780             MOVE StockLevel
+003790                 TO WS-CAT-TOTAL-STOCK(WS-CATEGORY-COUNT)
+003800         END-IF
+003810     END-IF.
+003820 2500-EXIT.
+003830     EXIT.
+003840
+003850 2510-FIND-CATEGORY.
+003860     IF WS-CAT-CODE(WS-CAT-IDX) = CategoryCode
+003870         SET CATEGORY-FOUND TO TRUE
+003880         MOVE WS-CAT-IDX TO WS-FOUND-CAT-IDX
+003890     END-IF.
+003900 2510-EXIT.
+003910     EXIT.
+003920
+003930*    ------------------------------------------------------
+003940*    WRITE THIS PRODUCT'S RECALCULATED STOCK-LEVEL TO THE
+003950*    UPDATED INVENTORY MASTER OUTPUT FILE.
+003960*    ------------------------------------------------------
+003970 2600-WRITE-UPDATED-PRODUCT.
+003980     MOVE ProductID    TO OUT-ProductID
+003990     MOVE ProductName  TO OUT-ProductName
+004000     MOVE StockLevel   TO OUT-StockLevel
+004010     MOVE SoldUnits    TO OUT-SoldUnits
+004020     MOVE ReorderPoint TO OUT-ReorderPoint
+004030     MOVE CategoryCode TO OUT-CategoryCode
+004040     WRITE InventoryOutRecord.
+004050 2600-EXIT.
+004060     EXIT.
+004070
+004080 9000-DISPLAY-SUMMARY.
+004090     DISPLAY 'Inventory Summary'
+004100     DISPLAY '--------------------'
+004110     DISPLAY 'Total Products: ' WS-TotalProducts
+004120     DISPLAY 'Total Stock Level: ' WS-TotalStockLevel
+004130     DISPLAY 'Products Below Reorder Point: '
+004140         WS-TotalReorderAlerts
+004150     DISPLAY 'Stock Exceptions: '
+004160         WS-TotalStockExceptions
+004170     DISPLAY 'Total Units Received: '
+004180         WS-TotalReceivedUnits
+004190     DISPLAY 'Receipts Dropped, Table Full: '
+004200         WS-ReceiptsTableFull
+004210     DISPLAY 'Receipts For Unknown Product: '
+004220         WS-TotalUnmatchedReceipts
+004230     DISPLAY 'Categories Dropped, Table Full: '
+004240         WS-CategoryTableFull
+004250     DISPLAY '--------------------'
+004260     DISPLAY 'Stock Level By Category:'
+004270     PERFORM 9100-DISPLAY-CATEGORY THRU 9100-EXIT
+004280         VARYING WS-CAT-IDX FROM 1 BY 1
+004290         UNTIL WS-CAT-IDX > WS-CATEGORY-COUNT
+004300     DISPLAY '--------------------'.
+004310 9000-EXIT.
+004320     EXIT.
+004330
+004340 9100-DISPLAY-CATEGORY.
+004350     DISPLAY '  ' WS-CAT-CODE(WS-CAT-IDX) ': '
+004360         WS-CAT-TOTAL-STOCK(WS-CAT-IDX).
+004370 9100-EXIT.
+004380     EXIT.
