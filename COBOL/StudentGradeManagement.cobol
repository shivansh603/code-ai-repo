@@ -1,57 +1,599 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. StudentGradesManagement.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT StudentFile ASSIGN TO 'students.dat'
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD  StudentFile.
-       01  StudentRecord.
-           05  StudentID         PIC 9(5).
-           05  StudentName       PIC X(30).
-           05  Grade             PIC 9(3).
-
-       WORKING-STORAGE SECTION.
-       01  WS-TotalStudents       PIC 9(5) VALUE 0.
-       01  WS-PassingGrade       PIC 9(3) VALUE 60.
-       01  WS-TotalGrades        PIC 9(5) VALUE 0.
-       01  WS-AverageGrade       PIC 9(5)V99.
-
-       01  WS-StudentCount        PIC 9(5) VALUE 0.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           OPEN INPUT StudentFile
-           PERFORM UNTIL EOF(StudentFile)
-               READ StudentFile INTO StudentRecord
-                   AT END
-                       MOVE 'Y' TO EOF-Flag
-                   NOT AT END
-                       ADD Grade TO WS-TotalGrades
-                       ADD 1 TO WS-TotalStudents
-                       ADD 1 TO WS-StudentCount
-               END-READ
-           END-PERFORM
-           CLOSE StudentFile
-           COMPUTE WS-AverageGrade = WS-TotalGrades / WS-TotalStudents
-           PERFORM DisplayResults
-           STOP RUN.
-
-       DisplayResults.
-           DISPLAY 'Student Grades Report'
-           DISPLAY '------------------------'
-           DISPLAY 'Total Students: ' WS-TotalStudents
-           DISPLAY 'Average Grade: ' WS-AverageGrade
-
-           IF WS-AverageGrade >= WS-PassingGrade THEN
-               DISPLAY 'Overall: Passed'
-           ELSE
-               DISPLAY 'Overall: Failed'
-           END-IF.
-
-       EOF-Flag VALUE 'N'.
-       01  EOF-Flag          PIC X(1) VALUE 'N'.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. StudentGradesManagement.
+000120 AUTHOR. DATA-PROCESSING-DEPT.
+000130 INSTALLATION. MAIN-OFFICE-DATA-CENTER.
+000140 DATE-WRITTEN. 04/18/2019.
+000150 DATE-COMPILED.
+000160*REMARKS.
+000170*    SUMMARIZES STUDENT GRADES AND REPORTS CLASS AVERAGES.
+000180*
+000190*MODIFICATION HISTORY.
+000200*    DATE       INIT  DESCRIPTION
+000210*    04/18/2019 RMC   ORIGINAL PROGRAM - ONE GRADE PER STUDENT.
+000220*    08/08/2026 JDH   REPLACED THE SINGLE GRADE PER STUDENT
+000230*                     WITH A COURSE-GRADE FILE SO A STUDENT
+000240*                     CAN CARRY GRADES IN SEVERAL COURSES. A
+000250*                     GRADE-POINT AVERAGE IS NOW COMPUTED FOR
+000260*                     EACH STUDENT FROM CREDIT-WEIGHTED COURSE
+000270*                     GRADES INSTEAD OF ONE RAW NUMERIC GRADE.
+000280*    08/08/2026 JDH   ADDED A LETTER-GRADE DISTRIBUTION
+000290*                     HISTOGRAM, COUNTING EVERY COURSE-GRADE
+000300*                     RECORD BY ITS LETTER GRADE.
+000310*    08/08/2026 JDH   ADDED HONOR-ROLL AND PROBATION LIST
+000320*                     FILES. STUDENTS AT OR ABOVE A 3.50 GPA
+000330*                     GO ON THE HONOR ROLL; STUDENTS BELOW A
+000340*                     2.00 GPA GO ON THE PROBATION LIST.
+000350*    08/08/2026 JDH   ADDED CHECKPOINT/RESTART SUPPORT. THE
+000360*                     STUDENT MASTER MUST BE IN STUDENT-ID
+000370*                     SEQUENCE. EVERY TENTH STUDENT THE RUN
+000380*                     SAVES ITS PLACE TO A CHECKPOINT FILE SO
+000390*                     A RERUN SKIPS STUDENTS ALREADY POSTED.
+000400*    08/08/2026 JDH   ADDED A CLASS/GRADE-LEVEL CONTROL-BREAK
+000410*                     REPORT. THE STUDENT MASTER MUST ALSO BE
+000420*                     GROUPED BY CLASS-LEVEL; THE REPORT PRINTS
+000430*                     AN AVERAGE GPA EACH TIME THE CLASS LEVEL
+000440*                     CHANGES.
+000450*    08/08/2026 JDH   THE CHECKPOINT NO LONGER RESETS THE LAST-
+000460*                     POSTED STUDENT ID TO ZERO WHEN A RERUN
+000470*                     FINDS NOTHING NEW TO POST. THE STUDENT,
+000480*                     GPA, HONOR-ROLL AND PROBATION RUNNING
+000490*                     TOTALS (THE ONES A RESTART ACTUALLY
+000500*                     LEAVES PARTIAL) NOW RIDE ALONG IN THE
+000510*                     CHECKPOINT RECORD TOO, SO THE SUMMARY
+000520*                     AFTER A RESTART COVERS THE WHOLE JOB, NOT
+000530*                     JUST THE STUDENTS POSTED SINCE THE LAST
+000540*                     CHECKPOINT. THE LETTER-GRADE HISTOGRAM IS
+000550*                     NOT CARRIED IN THE CHECKPOINT BECAUSE IT
+000560*                     IS RETALLIED FROM THE FULL COURSE-GRADE
+000570*                     FILE EVERY RUN, RESTART OR NOT.
+000580*                     THE COURSE TABLE NOW ALSO REFUSES ENTRIES
+000590*                     PAST ITS OCCURS LIMIT INSTEAD OF RUNNING
+000600*                     OFF THE END OF THE TABLE.
+000610*    08/08/2026 JDH   HONOR-ROLL AND PROBATION STATUS IS NOW
+000620*                     CHECKED FOR EVERY STUDENT ON EVERY RUN,
+000630*                     NOT JUST THOSE NEW SINCE THE LAST
+000640*                     CHECKPOINT, SO HONOR_ROLL.DAT AND
+000650*                     PROBATION.DAT ALWAYS REFLECT THE WHOLE
+000660*                     ROSTER INSTEAD OF ONLY THE LAST RUN
+000670*                     SEGMENT. THE CUMULATIVE HEADCOUNT AND GPA
+000680*                     TOTALS STILL ONLY COUNT A STUDENT ONCE,
+000690*                     THE FIRST TIME PAST THE RESTART POINT. A
+000700*                     STUDENT WITH NO COURSE-GRADE RECORDS NO
+000710*                     LONGER FALLS ONTO THE PROBATION LIST BY
+000720*                     DEFAULT, AND IS EXCLUDED FROM THE GPA
+000730*                     AVERAGE'S DENOMINATOR (WS-STUDENTSWITHGPA,
+000740*                     NOW ALSO CARRIED IN THE CHECKPOINT).
+000750*    08/08/2026 JDH   THE CLASS/GRADE-LEVEL SUBTOTAL IN PROGRESS
+000760*                     (WS-CLASSGPATOTAL, WS-CLASSSTUDENTCOUNT,
+000770*                     WS-PRIORCLASSLEVEL) IS NOW ALSO CARRIED IN
+000780*                     THE CHECKPOINT, SO A RESTART LANDING
+000790*                     PARTWAY THROUGH A CLASS-LEVEL GROUP PICKS
+000800*                     UP THE GROUP'S RUNNING TOTAL INSTEAD OF
+000810*                     SILENTLY DROPPING THE STUDENTS ALREADY
+000820*                     POSTED BEFORE THE RESTART.
+000830*
+000840 ENVIRONMENT DIVISION.
+000850 INPUT-OUTPUT SECTION.
+000860 FILE-CONTROL.
+000870     SELECT StudentFile ASSIGN TO 'students.dat'
+000880         ORGANIZATION IS LINE SEQUENTIAL.
+000890
+000900     SELECT CourseGradeFile ASSIGN TO 'course_grades.dat'
+000910         ORGANIZATION IS LINE SEQUENTIAL.
+000920
+000930     SELECT HonorRollFile ASSIGN TO 'honor_roll.dat'
+000940         ORGANIZATION IS LINE SEQUENTIAL.
+000950
+000960     SELECT ProbationFile ASSIGN TO 'probation.dat'
+000970         ORGANIZATION IS LINE SEQUENTIAL.
+000980
+000990     SELECT CheckpointFile ASSIGN TO 'checkpoint.dat'
+001000         ORGANIZATION IS LINE SEQUENTIAL
+001010         FILE STATUS IS WS-CheckpointStatus.
+001020
+001030 DATA DIVISION.
+001040 FILE SECTION.
+001050 FD  StudentFile.
+001060 01  StudentRecord.
+001070     05  StudentID         PIC 9(5).
+001080     05  StudentName       PIC X(30).
+001090     05  ClassLevel        PIC X(10).
+001100
+001110 FD  CourseGradeFile.
+001120 01  CourseGradeRecord.
+001130     05  CG-StudentID      PIC 9(5).
+001140     05  CG-CourseID       PIC X(10).
+001150     05  CG-LetterGrade    PIC X(1).
+001160         88  CG-GRADE-IS-A          VALUE 'A'.
+001170         88  CG-GRADE-IS-B          VALUE 'B'.
+001180         88  CG-GRADE-IS-C          VALUE 'C'.
+001190         88  CG-GRADE-IS-D          VALUE 'D'.
+001200         88  CG-GRADE-IS-F          VALUE 'F'.
+001210     05  CG-CreditHours    PIC 9(1).
+001220
+001230 FD  HonorRollFile.
+001240 01  HonorRollRecord.
+001250     05  HR-StudentID      PIC 9(5).
+001260     05  HR-StudentName    PIC X(30).
+001270     05  HR-ClassLevel     PIC X(10).
+001280     05  HR-GPA            PIC 9V9(2).
+001290
+001300 FD  ProbationFile.
+001310 01  ProbationRecord.
+001320     05  PR-StudentID      PIC 9(5).
+001330     05  PR-StudentName    PIC X(30).
+001340     05  PR-ClassLevel     PIC X(10).
+001350     05  PR-GPA            PIC 9V9(2).
+001360
+001370 FD  CheckpointFile.
+001380 01  CheckpointRecord.
+001390     05  CKPT-LastStudentID  PIC 9(5).
+001400     05  CKPT-TotalStudents  PIC 9(5).
+001410     05  CKPT-TotalGPA       PIC 9(7)V99.
+001420     05  CKPT-TotalHonorRoll PIC 9(5).
+001430     05  CKPT-TotalProbation PIC 9(5).
+001440     05  CKPT-StudentsWithGPA PIC 9(5).
+001450     05  CKPT-ClassGPATotal  PIC 9(7)V99.
+001460     05  CKPT-ClassStudentCount PIC 9(5).
+001470     05  CKPT-PriorClassLevel PIC X(10).
+001480
+001490 WORKING-STORAGE SECTION.
+001500 01  WS-EOF-SWITCH             PIC X(1) VALUE 'N'.
+001510     88  END-OF-STUDENTS              VALUE 'Y'.
+001520
+001530 01  WS-EOF-COURSES-SWITCH     PIC X(1) VALUE 'N'.
+001540     88  END-OF-COURSE-GRADES         VALUE 'Y'.
+001550
+001560 01  WS-TotalStudents          PIC 9(5) VALUE 0.
+001570 01  WS-TotalGPA               PIC 9(7)V99 VALUE 0.
+001580 01  WS-OverallAverageGPA      PIC 9V9(2) VALUE 0.
+001590
+001600*    WS-STUDENTSWITHGPA IS THE DENOMINATOR FOR THE OVERALL AND
+001610*    CLASS-LEVEL GPA AVERAGES. IT EXCLUDES STUDENTS WITH NO
+001620*    COURSE-GRADE RECORDS SO THEIR PLACEHOLDER 0.00 GPA DOES
+001630*    NOT DRAG THE AVERAGE DOWN.
+001640 01  WS-StudentsWithGPA        PIC 9(5) VALUE 0 COMP.
+001650
+001660*    COURSE TABLE - ACCUMULATES EACH STUDENT'S TOTAL CREDIT
+001670*    HOURS AND TOTAL QUALITY POINTS SO A GPA CAN BE COMPUTED
+001680*    WHEN THE STUDENT MASTER IS PROCESSED.
+001690 01  WS-COURSE-TABLE.
+001700     05  WS-COURSE-ENTRY OCCURS 500 TIMES.
+001710         10  WS-CRS-STUDENT-ID       PIC 9(5).
+001720         10  WS-CRS-TOTAL-CREDITS    PIC 9(3).
+001730         10  WS-CRS-TOTAL-QUALPOINTS PIC 9(5)V9(2).
+001740
+001750 01  WS-COURSE-COUNT           PIC 9(5) VALUE 0 COMP.
+001760 01  WS-CourseTableFull        PIC 9(5) VALUE 0 COMP.
+001770 01  WS-CRS-IDX                PIC 9(5) VALUE 0 COMP.
+001780 01  WS-FOUND-CRS-IDX          PIC 9(5) VALUE 0 COMP.
+001790
+001800 01  WS-CRS-FOUND-SWITCH       PIC X(1) VALUE 'N'.
+001810     88  COURSE-ENTRY-FOUND           VALUE 'Y'.
+001820     88  COURSE-ENTRY-NOT-FOUND       VALUE 'N'.
+001830
+001840 01  WS-GradePoints            PIC 9V9(2) VALUE 0.
+001850 01  WS-QualityPoints          PIC 9(5)V9(2) VALUE 0.
+001860
+001870 01  WS-StudentGPA             PIC 9V9(2) VALUE 0.
+001880 01  WS-HasCoursesSwitch       PIC X(1) VALUE 'N'.
+001890     88  STUDENT-HAS-COURSES          VALUE 'Y'.
+001900     88  STUDENT-HAS-NO-COURSES       VALUE 'N'.
+001910
+001920*    LETTER-GRADE HISTOGRAM - ONE COUNTER PER LETTER GRADE,
+001930*    TALLIED AS THE COURSE-GRADE FILE IS LOADED.
+001940 01  WS-GradeCountA            PIC 9(5) VALUE 0 COMP.
+001950 01  WS-GradeCountB            PIC 9(5) VALUE 0 COMP.
+001960 01  WS-GradeCountC            PIC 9(5) VALUE 0 COMP.
+001970 01  WS-GradeCountD            PIC 9(5) VALUE 0 COMP.
+001980 01  WS-GradeCountF            PIC 9(5) VALUE 0 COMP.
+001990
+002000*    HONOR-ROLL / PROBATION THRESHOLDS AND COUNTERS.
+002010 01  WS-HonorRollGPA           PIC 9V9(2) VALUE 3.50.
+002020 01  WS-ProbationGPA           PIC 9V9(2) VALUE 2.00.
+002030 01  WS-TotalHonorRoll         PIC 9(5) VALUE 0 COMP.
+002040 01  WS-TotalProbation         PIC 9(5) VALUE 0 COMP.
+002050
+002060 01  WS-HonorQualifySwitch     PIC X(1) VALUE 'N'.
+002070     88  QUALIFIES-FOR-HONOR-ROLL      VALUE 'Y'.
+002080     88  NOT-QUALIFY-FOR-HONOR-ROLL    VALUE 'N'.
+002090
+002100 01  WS-ProbationQualifySwitch PIC X(1) VALUE 'N'.
+002110     88  QUALIFIES-FOR-PROBATION       VALUE 'Y'.
+002120     88  NOT-QUALIFY-FOR-PROBATION     VALUE 'N'.
+002130
+002140*    CHECKPOINT/RESTART CONTROLS. WS-RESTARTSTUDENTID IS THE
+002150*    LAST STUDENT-ID POSTED BY A PRIOR RUN; STUDENTS AT OR
+002160*    BELOW IT ARE SKIPPED ON RESTART. THE CHECKPOINT IS SAVED
+002170*    EVERY WS-CHECKPOINTINTERVAL STUDENTS.
+002180 01  WS-CheckpointStatus       PIC X(2) VALUE SPACES.
+002190 01  WS-RestartStudentID       PIC 9(5) VALUE 0.
+002200 01  WS-LastProcessedID        PIC 9(5) VALUE 0.
+002210 01  WS-CheckpointInterval     PIC 9(3) VALUE 10 COMP.
+002220 01  WS-SinceCheckpoint        PIC 9(3) VALUE 0 COMP.
+002230
+002240*    CLASS/GRADE-LEVEL CONTROL-BREAK FIELDS. THE STUDENT
+002250*    MASTER IS ASSUMED GROUPED BY CLASS-LEVEL; A SUBTOTAL IS
+002260*    PRINTED EVERY TIME THE CLASS LEVEL CHANGES.
+002270 01  WS-PriorClassLevel        PIC X(10) VALUE SPACES.
+002280 01  WS-ClassStudentCount      PIC 9(5) VALUE 0 COMP.
+002290 01  WS-ClassGPATotal          PIC 9(7)V99 VALUE 0.
+002300 01  WS-ClassAverageGPA        PIC 9V9(2) VALUE 0.
+002310
+002320 01  WS-FIRST-STUDENT-SWITCH   PIC X(1) VALUE 'Y'.
+002330     88  FIRST-STUDENT-IN-RUN          VALUE 'Y'.
+002340     88  NOT-FIRST-STUDENT-IN-RUN      VALUE 'N'.
+002350
+002360 PROCEDURE DIVISION.
+002370*    ------------------------------------------------------
+002380*    0000-MAINLINE CONTROLS THE GRADE REPORTING RUN.
+002390*    ------------------------------------------------------
+002400 0000-MAINLINE.
+002410     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+002420     PERFORM 1400-READ-CHECKPOINT THRU 1400-EXIT
+002430     PERFORM 1500-LOAD-COURSE-GRADES THRU 1500-EXIT
+002440     PERFORM 2000-PROCESS-STUDENTS THRU 2000-EXIT
+002450     PERFORM 9000-DISPLAY-SUMMARY THRU 9000-EXIT
+002460     STOP RUN.
+002470
+002480 1000-INITIALIZE.
+002490     DISPLAY 'STUDENT GRADES MANAGEMENT - REPORTING RUN'.
+002500 1000-EXIT.
+002510     EXIT.
+002520
+002530*    ------------------------------------------------------
+002540*    READ THE CHECKPOINT FILE LEFT BY A PRIOR RUN, IF ANY,
+002550*    SO THIS RUN RESTARTS AFTER THE LAST STUDENT POSTED.
+002560*    ------------------------------------------------------
+002570 1400-READ-CHECKPOINT.
+002580     MOVE 0 TO WS-RestartStudentID
+002590     OPEN INPUT CheckpointFile
+002600     IF WS-CheckpointStatus = '00'
+002610         READ CheckpointFile INTO CheckpointRecord
+002620             AT END
+002630                 CONTINUE
+002640             NOT AT END
+002650                 MOVE CKPT-LastStudentID TO WS-RestartStudentID
+002660                 MOVE CKPT-LastStudentID TO WS-LastProcessedID
+002670                 MOVE CKPT-TotalStudents TO WS-TotalStudents
+002680                 MOVE CKPT-TotalGPA      TO WS-TotalGPA
+002690                 MOVE CKPT-TotalHonorRoll TO WS-TotalHonorRoll
+002700                 MOVE CKPT-TotalProbation TO WS-TotalProbation
+002710                 MOVE CKPT-StudentsWithGPA TO WS-StudentsWithGPA
+002720                 MOVE CKPT-ClassGPATotal TO WS-ClassGPATotal
+002730                 MOVE CKPT-ClassStudentCount
+002740                     TO WS-ClassStudentCount
+002750                 MOVE CKPT-PriorClassLevel TO WS-PriorClassLevel
+002760                 IF CKPT-PriorClassLevel NOT = SPACES
+002770                     SET NOT-FIRST-STUDENT-IN-RUN TO TRUE
+002780                 END-IF
+002790                 DISPLAY 'RESTARTING AFTER STUDENT ID '
+002800                     WS-RestartStudentID
+002810         END-READ
+002820         CLOSE CheckpointFile
+002830     END-IF.
+002840 1400-EXIT.
+002850     EXIT.
+002860
+002870*    ------------------------------------------------------
+002880*    LOAD THE COURSE-GRADE FILE INTO A TABLE, TOTALLING EACH
+002890*    STUDENT'S CREDIT HOURS AND QUALITY POINTS.
+002900*    ------------------------------------------------------
+002910 1500-LOAD-COURSE-GRADES.
+002920     OPEN INPUT CourseGradeFile
+002930     PERFORM UNTIL END-OF-COURSE-GRADES
+002940         READ CourseGradeFile INTO CourseGradeRecord
+002950             AT END
+002960                 SET END-OF-COURSE-GRADES TO TRUE
+002970             NOT AT END
+002980                 PERFORM 1510-STORE-COURSE-GRADE THRU 1510-EXIT
+002990         END-READ
+003000     END-PERFORM
+003010     CLOSE CourseGradeFile.
+003020 1500-EXIT.
+003030     EXIT.
+003040
+003050 1510-STORE-COURSE-GRADE.
+003060     PERFORM 1540-TALLY-HISTOGRAM THRU 1540-EXIT
+003070     PERFORM 1550-SET-GRADE-POINTS THRU 1550-EXIT
+003080     COMPUTE WS-QualityPoints =
+003090         WS-GradePoints * CG-CreditHours
+003100     SET COURSE-ENTRY-NOT-FOUND TO TRUE
+003110     PERFORM 1520-FIND-COURSE-ENTRY THRU 1520-EXIT
+003120         VARYING WS-CRS-IDX FROM 1 BY 1
+003130         UNTIL WS-CRS-IDX > WS-COURSE-COUNT
+003140            OR COURSE-ENTRY-FOUND
+003150     IF COURSE-ENTRY-FOUND
+003160         ADD CG-CreditHours
+003170             TO WS-CRS-TOTAL-CREDITS(WS-FOUND-CRS-IDX)
+003180         ADD WS-QualityPoints
+003190             TO WS-CRS-TOTAL-QUALPOINTS(WS-FOUND-CRS-IDX)
+003200     ELSE
+003210         IF WS-COURSE-COUNT >= 500
+003220             ADD 1 TO WS-CourseTableFull
+003230             DISPLAY 'COURSE TABLE FULL, DROPPED STUDENT ID '
+003240                 CG-StudentID
+003250         ELSE
+003260             ADD 1 TO WS-COURSE-COUNT
+003270             MOVE CG-StudentID
+003280                 TO WS-CRS-STUDENT-ID(WS-COURSE-COUNT)
+003290             MOVE CG-CreditHours
+003300                 TO WS-CRS-TOTAL-CREDITS(WS-COURSE-COUNT)
+003310             MOVE WS-QualityPoints
+003320                 TO WS-CRS-TOTAL-QUALPOINTS(WS-COURSE-COUNT)
+003330         END-IF
+003340     END-IF.
+003350 1510-EXIT.
+003360     EXIT.
+003370
+003380 1520-FIND-COURSE-ENTRY.
+003390     IF WS-CRS-STUDENT-ID(WS-CRS-IDX) = CG-StudentID
+003400         SET COURSE-ENTRY-FOUND TO TRUE
+003410         MOVE WS-CRS-IDX TO WS-FOUND-CRS-IDX
+003420     END-IF.
+003430 1520-EXIT.
+003440     EXIT.
+003450
+003460*    ------------------------------------------------------
+003470*    COUNT THIS COURSE-GRADE RECORD INTO THE LETTER-GRADE
+003480*    HISTOGRAM.
+003490*    ------------------------------------------------------
+003500 1540-TALLY-HISTOGRAM.
+003510     EVALUATE TRUE
+003520         WHEN CG-GRADE-IS-A
+003530             ADD 1 TO WS-GradeCountA
+003540         WHEN CG-GRADE-IS-B
+003550             ADD 1 TO WS-GradeCountB
+003560         WHEN CG-GRADE-IS-C
+003570             ADD 1 TO WS-GradeCountC
+003580         WHEN CG-GRADE-IS-D
+003590             ADD 1 TO WS-GradeCountD
+003600         WHEN CG-GRADE-IS-F
+003610             ADD 1 TO WS-GradeCountF
+003620     END-EVALUATE.
+003630 1540-EXIT.
+003640     EXIT.
+003650
+003660*    ------------------------------------------------------
+003670*    CONVERT THE LETTER GRADE TO GRADE POINTS ON A 4.0
+003680*    SCALE.
+003690*    ------------------------------------------------------
+003700 1550-SET-GRADE-POINTS.
+003710     EVALUATE TRUE
+003720         WHEN CG-GRADE-IS-A
+003730             MOVE 4.00 TO WS-GradePoints
+003740         WHEN CG-GRADE-IS-B
+003750             MOVE 3.00 TO WS-GradePoints
+003760         WHEN CG-GRADE-IS-C
+003770             MOVE 2.00 TO WS-GradePoints
+003780         WHEN CG-GRADE-IS-D
+003790             MOVE 1.00 TO WS-GradePoints
+003800         WHEN OTHER
+003810             MOVE 0.00 TO WS-GradePoints
+003820     END-EVALUATE.
+003830 1550-EXIT.
+003840     EXIT.
+003850
+003860*    ------------------------------------------------------
+003870*    READ EACH STUDENT AND COMPUTE THEIR GPA FROM THE
+003880*    COURSE TABLE.
+003890*    ------------------------------------------------------
+003900*    ------------------------------------------------------
+003910*    HONOR-ROLL AND PROBATION ARE WHOLE-ROSTER LISTS, SO
+003920*    HONORROLLFILE/PROBATIONFILE ARE REBUILT IN FULL EVERY RUN
+003930*    FROM THE COMPLETE STUDENT MASTER, REGARDLESS OF WHERE A
+003940*    RESTART RESUMES. THE RUNNING GPA/HEADCOUNT TOTALS REMAIN
+003950*    RESTART-GATED SINCE THOSE ARE CUMULATIVE ACROSS RUNS.
+003960*    ------------------------------------------------------
+003970 2000-PROCESS-STUDENTS.
+003980     OPEN INPUT StudentFile
+003990     OPEN OUTPUT HonorRollFile
+004000     OPEN OUTPUT ProbationFile
+004010     DISPLAY 'Class/Grade-Level Averages (requires student'
+004020     DISPLAY 'master grouped by class level):'
+004030     PERFORM UNTIL END-OF-STUDENTS
+004040         READ StudentFile INTO StudentRecord
+004050             AT END
+004060                 SET END-OF-STUDENTS TO TRUE
+004070             NOT AT END
+004080                 PERFORM 2100-PROCESS-STUDENT THRU 2100-EXIT
+004090                 IF StudentID > WS-RestartStudentID
+004100                     PERFORM 2110-TRACK-NEW-STUDENT
+004110                         THRU 2110-EXIT
+004120                     ADD 1 TO WS-TotalStudents
+004130                 ELSE
+004140                     DISPLAY 'ALREADY-POSTED STUDENT ID '
+004150                         StudentID ' RELISTED, TOTALS NOT'
+004160                         ' REPEATED'
+004170                 END-IF
+004180         END-READ
+004190     END-PERFORM
+004200     PERFORM 2650-PRINT-CLASS-SUBTOTAL THRU 2650-EXIT
+004210     CLOSE StudentFile
+004220     CLOSE HonorRollFile
+004230     CLOSE ProbationFile
+004240     PERFORM 2500-WRITE-CHECKPOINT THRU 2500-EXIT
+004250     IF WS-StudentsWithGPA > 0
+004260         COMPUTE WS-OverallAverageGPA ROUNDED =
+004270             WS-TotalGPA / WS-StudentsWithGPA
+004280     END-IF.
+004290 2000-EXIT.
+004300     EXIT.
+004310
+004320*    ------------------------------------------------------
+004330*    COMPUTE THIS STUDENT'S GPA AND CHECK HONOR-ROLL/
+004340*    PROBATION STATUS. RUNS FOR EVERY STUDENT ON EVERY RUN SO
+004350*    THE LIST FILES ALWAYS REFLECT THE WHOLE ROSTER.
+004360*    ------------------------------------------------------
+004370 2100-PROCESS-STUDENT.
+004380     PERFORM 2150-COMPUTE-GPA THRU 2150-EXIT
+004390     PERFORM 2300-CHECK-HONOR-STATUS THRU 2300-EXIT.
+004400 2100-EXIT.
+004410     EXIT.
+004420
+004430*    ------------------------------------------------------
+004440*    ROLL THIS STUDENT INTO THE CUMULATIVE RUN TOTALS. ONLY
+004450*    CALLED FOR STUDENTS NOT ALREADY POSTED BY A PRIOR RUN, SO
+004460*    A RESTART DOES NOT DOUBLE-COUNT A STUDENT ALREADY REFLECTED
+004470*    IN THE CHECKPOINT TOTALS.
+004480*    ------------------------------------------------------
+004490 2110-TRACK-NEW-STUDENT.
+004500     IF STUDENT-HAS-COURSES
+004510         ADD WS-StudentGPA TO WS-TotalGPA
+004520         ADD 1 TO WS-StudentsWithGPA
+004530     END-IF
+004540     IF QUALIFIES-FOR-HONOR-ROLL
+004550         ADD 1 TO WS-TotalHonorRoll
+004560     END-IF
+004570     IF QUALIFIES-FOR-PROBATION
+004580         ADD 1 TO WS-TotalProbation
+004590     END-IF
+004600     PERFORM 2600-CONTROL-BREAK-CHECK THRU 2600-EXIT
+004610     IF STUDENT-HAS-COURSES
+004620         ADD WS-StudentGPA TO WS-ClassGPATotal
+004630         ADD 1 TO WS-ClassStudentCount
+004640     END-IF
+004650     MOVE StudentID TO WS-LastProcessedID
+004660     ADD 1 TO WS-SinceCheckpoint
+004670     IF WS-SinceCheckpoint >= WS-CheckpointInterval
+004680         PERFORM 2500-WRITE-CHECKPOINT THRU 2500-EXIT
+004690         MOVE 0 TO WS-SinceCheckpoint
+004700     END-IF.
+004710 2110-EXIT.
+004720     EXIT.
+004730
+004740*    ------------------------------------------------------
+004750*    LOOK UP THIS STUDENT'S COURSE TOTALS AND COMPUTE GPA.
+004760*    A STUDENT WITH NO COURSE-GRADE RECORDS GETS A GPA OF
+004770*    ZERO.
+004780*    ------------------------------------------------------
+004790 2150-COMPUTE-GPA.
+004800     SET STUDENT-HAS-NO-COURSES TO TRUE
+004810     MOVE 0 TO WS-StudentGPA
+004820     PERFORM 2160-FIND-STUDENT-COURSES THRU 2160-EXIT
+004830         VARYING WS-CRS-IDX FROM 1 BY 1
+004840         UNTIL WS-CRS-IDX > WS-COURSE-COUNT
+004850            OR STUDENT-HAS-COURSES
+004860     IF STUDENT-HAS-COURSES
+004870         COMPUTE WS-StudentGPA ROUNDED =
+004880             WS-CRS-TOTAL-QUALPOINTS(WS-FOUND-CRS-IDX)
+004890             / WS-CRS-TOTAL-CREDITS(WS-FOUND-CRS-IDX)
+004900     END-IF.
+004910 2150-EXIT.
+004920     EXIT.
+004930
+004940 2160-FIND-STUDENT-COURSES.
+004950     IF WS-CRS-STUDENT-ID(WS-CRS-IDX) = StudentID
+004960         SET STUDENT-HAS-COURSES TO TRUE
+004970         MOVE WS-CRS-IDX TO WS-FOUND-CRS-IDX
+004980     END-IF.
+004990 2160-EXIT.
+005000     EXIT.
+005010
+005020*    ------------------------------------------------------
+005030*    WRITE THIS STUDENT TO THE HONOR-ROLL OR PROBATION LIST
+005040*    WHEN THEIR GPA CROSSES THE RESPECTIVE THRESHOLD, AND SET
+005050*    THE QUALIFY SWITCHES 2110-TRACK-NEW-STUDENT USES TO ROLL
+005060*    UP THE RUN TOTALS. A STUDENT WITH NO COURSE-GRADE RECORDS
+005070*    HAS NO REAL GPA AND IS EXCLUDED FROM BOTH LISTS RATHER
+005080*    THAN FALLING INTO PROBATION BY DEFAULT.
+005090*    ------------------------------------------------------
+005100 2300-CHECK-HONOR-STATUS.
+005110     SET NOT-QUALIFY-FOR-HONOR-ROLL TO TRUE
+005120     SET NOT-QUALIFY-FOR-PROBATION  TO TRUE
+005130     IF STUDENT-HAS-COURSES
+005140         IF WS-StudentGPA >= WS-HonorRollGPA
+005150             SET QUALIFIES-FOR-HONOR-ROLL TO TRUE
+005160             MOVE StudentID    TO HR-StudentID
+005170             MOVE StudentName  TO HR-StudentName
+005180             MOVE ClassLevel   TO HR-ClassLevel
+005190             MOVE WS-StudentGPA TO HR-GPA
+005200             WRITE HonorRollRecord
+005210         END-IF
+005220         IF WS-StudentGPA < WS-ProbationGPA
+005230             SET QUALIFIES-FOR-PROBATION TO TRUE
+005240             MOVE StudentID    TO PR-StudentID
+005250             MOVE StudentName  TO PR-StudentName
+005260             MOVE ClassLevel   TO PR-ClassLevel
+005270             MOVE WS-StudentGPA TO PR-GPA
+005280             WRITE ProbationRecord
+005290         END-IF
+005300     END-IF.
+005310 2300-EXIT.
+005320     EXIT.
+005330
+005340*    ------------------------------------------------------
+005350*    SAVE THE LAST STUDENT-ID POSTED TO THE CHECKPOINT FILE
+005360*    SO A RERUN KNOWS WHERE TO RESTART.
+005370*    ------------------------------------------------------
+005380 2500-WRITE-CHECKPOINT.
+005390     OPEN OUTPUT CheckpointFile
+005400     MOVE WS-LastProcessedID  TO CKPT-LastStudentID
+005410     MOVE WS-TotalStudents    TO CKPT-TotalStudents
+005420     MOVE WS-TotalGPA         TO CKPT-TotalGPA
+005430     MOVE WS-TotalHonorRoll   TO CKPT-TotalHonorRoll
+005440     MOVE WS-TotalProbation   TO CKPT-TotalProbation
+005450     MOVE WS-StudentsWithGPA  TO CKPT-StudentsWithGPA
+005460     MOVE WS-ClassGPATotal    TO CKPT-ClassGPATotal
+005470     MOVE WS-ClassStudentCount TO CKPT-ClassStudentCount
+005480     MOVE WS-PriorClassLevel  TO CKPT-PriorClassLevel
+005490     WRITE CheckpointRecord
+005500     CLOSE CheckpointFile.
+005510 2500-EXIT.
+005520     EXIT.
+005530
+005540*    ------------------------------------------------------
+005550*    CLASS/GRADE-LEVEL CONTROL BREAK. THE STUDENT MASTER IS
+005560*    GROUPED BY CLASS-LEVEL, SO A CHANGE IN CLASS-LEVEL MEANS
+005570*    THE PRIOR GROUP IS COMPLETE AND ITS SUBTOTAL CAN PRINT.
+005580*    ------------------------------------------------------
+005590 2600-CONTROL-BREAK-CHECK.
+005600     IF FIRST-STUDENT-IN-RUN
+005610         MOVE ClassLevel TO WS-PriorClassLevel
+005620         SET NOT-FIRST-STUDENT-IN-RUN TO TRUE
+005630     ELSE
+005640         IF ClassLevel NOT = WS-PriorClassLevel
+005650             PERFORM 2650-PRINT-CLASS-SUBTOTAL THRU 2650-EXIT
+005660             MOVE ClassLevel TO WS-PriorClassLevel
+005670             MOVE 0 TO WS-ClassStudentCount
+005680             MOVE 0 TO WS-ClassGPATotal
+005690         END-IF
+005700     END-IF.
+005710 2600-EXIT.
+005720     EXIT.
+005730
+005740*    ------------------------------------------------------
+005750*    PRINT THE AVERAGE GPA FOR THE CLASS LEVEL JUST
+005760*    COMPLETED.
+005770*    ------------------------------------------------------
+005780 2650-PRINT-CLASS-SUBTOTAL.
+005790     IF WS-ClassStudentCount > 0
+005800         COMPUTE WS-ClassAverageGPA ROUNDED =
+005810             WS-ClassGPATotal / WS-ClassStudentCount
+005820         DISPLAY '  ' WS-PriorClassLevel ' - Students: '
+005830             WS-ClassStudentCount ' Average GPA: '
+005840             WS-ClassAverageGPA
+005850     END-IF.
+005860 2650-EXIT.
+005870     EXIT.
+005880
+005890 9000-DISPLAY-SUMMARY.
+005900     DISPLAY 'Student Grades Report'
+005910     DISPLAY '------------------------'
+005920     DISPLAY 'Total Students: ' WS-TotalStudents
+005930     DISPLAY 'Students With Grade Data: ' WS-StudentsWithGPA
+005940     DISPLAY 'Overall Average GPA: ' WS-OverallAverageGPA
+005950     DISPLAY '------------------------'
+005960     DISPLAY 'Letter Grade Distribution:'
+005970     DISPLAY '  A: ' WS-GradeCountA
+005980     DISPLAY '  B: ' WS-GradeCountB
+005990     DISPLAY '  C: ' WS-GradeCountC
+006000     DISPLAY '  D: ' WS-GradeCountD
+006010     DISPLAY '  F: ' WS-GradeCountF
+006020     DISPLAY '------------------------'
+006030     DISPLAY 'Honor Roll Students: ' WS-TotalHonorRoll
+006040     DISPLAY 'Probation Students: '  WS-TotalProbation
+006050     DISPLAY 'Course Table Overflows: ' WS-CourseTableFull
+006060     DISPLAY '------------------------'.
+006070 9000-EXIT.
+006080     EXIT.
