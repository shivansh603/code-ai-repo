@@ -1,65 +1,380 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PayrollProcessing.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT EmployeeFile ASSIGN TO 'employee.dat'
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD  EmployeeFile.
-       01  EmployeeRecord.
-           05  EmployeeID         PIC 9(5).
-           05  EmployeeName       PIC X(30).
-           05  HourlyRate         PIC 9(4)V99.
-           05  HoursWorked        PIC 9(4).
-
-       WORKING-STORAGE SECTION.
-       01  WS-EmployeeCount          PIC 9(5) VALUE 0.
-       01  WS-TotalGrossPay          PIC 9(9)V99 VALUE 0.
-       01  WS-TotalDeductions        PIC 9(9)V99 VALUE 0.
-       01  WS-TotalNetPay            PIC 9(9)V99 VALUE 0.
-       01  WS-DeductionRate          PIC 9(3)V99 VALUE 0.15.
-
-       01  WS-GrossPay               PIC 9(9)V99.
-       01  WS-Deductions             PIC 9(9)V99.
-       01  WS-NetPay                 PIC 9(9)V99.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           OPEN INPUT EmployeeFile
-           PERFORM UNTIL EOF(EmployeeFile)
-               READ EmployeeFile INTO EmployeeRecord
-                   AT END
-                       MOVE 'Y' TO EOF-Flag
-                   NOT AT END
-                       PERFORM ProcessEmployee
-                       ADD 1 TO WS-EmployeeCount
-               END-READ
-           END-PERFORM
-           CLOSE EmployeeFile
-           PERFORM DisplaySummary
-           STOP RUN.
-
-       ProcessEmployee.
-           COMPUTE WS-GrossPay = HourlyRate * HoursWorked
-           COMPUTE WS-Deductions = WS-GrossPay * WS-DeductionRate
-           COMPUTE WS-NetPay = WS-GrossPay - WS-Deductions
-
-           ADD WS-GrossPay TO WS-TotalGrossPay
-           ADD WS-Deductions TO WS-TotalDeductions
-           ADD WS-NetPay TO WS-TotalNetPay.
-
-       DisplaySummary.
-           DISPLAY 'Payroll Summary'
-           DISPLAY '------------------'
-           DISPLAY 'Total Employees Processed: ' WS-EmployeeCount
-           DISPLAY 'Total Gross Pay: $' WS-TotalGrossPay
-           DISPLAY 'Total Deductions: $' WS-TotalDeductions
-           DISPLAY 'Total Net Pay: $' WS-TotalNetPay
-           DISPLAY '------------------'.
-           
-       EOF-Flag VALUE 'N'.
-       01  EOF-Flag          PIC X(1) VALUE 'N'.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. PayrollProcessing.
+000120 AUTHOR. DATA-PROCESSING-DEPT.
+000130 INSTALLATION. MAIN-OFFICE-DATA-CENTER.
+000140 DATE-WRITTEN. 03/22/2019.
+000150 DATE-COMPILED.
+000160*REMARKS.
+000170*    COMPUTES GROSS PAY, DEDUCTIONS AND NET PAY FOR EACH
+000180*    EMPLOYEE ON THE EMPLOYEE MASTER.
+000190*
+000200*MODIFICATION HISTORY.
+000210*    DATE       INIT  DESCRIPTION
+000220*    03/22/2019 RMC   ORIGINAL PROGRAM.
+000230*    08/08/2026 JDH   REPLACED THE FLAT 15% DEDUCTION WITH A
+000240*                     REAL DEDUCTION SCHEDULE - FEDERAL TAX,
+000250*                     STATE TAX, FICA AND A FLAT INSURANCE
+000260*                     PREMIUM, EACH BROKEN OUT SEPARATELY.
+000270*    08/08/2026 JDH   HOURS WORKED OVER 40 ARE NOW PAID AT
+000280*                     TIME AND A HALF INSTEAD OF STRAIGHT
+000290*                     TIME FOR THE WHOLE WEEK.
+000300*    08/08/2026 JDH   ADDED A YEAR-TO-DATE PAYROLL FILE KEYED
+000310*                     ON EMPLOYEE-ID. EACH RUN ADDS THIS
+000320*                     PERIOD'S GROSS, DEDUCTIONS AND NET PAY
+000330*                     ONTO THE EMPLOYEE'S RUNNING YTD TOTALS.
+000340*    08/08/2026 JDH   ADDED A PAYSTUB FILE - ONE DETAILED
+000350*                     RECORD PER EMPLOYEE SHOWING THE PAY
+000360*                     BREAKDOWN FOR THE PERIOD.
+000370*    08/08/2026 JDH   ADDED A BANK ROUTING/ACCOUNT NUMBER TO
+000380*                     THE EMPLOYEE MASTER AND A DIRECT-
+000390*                     DEPOSIT TRANSMISSION FILE OF NET PAY
+000400*                     AMOUNTS FOR THE BANK.
+000410*    08/08/2026 JDH   THE RUN SUMMARY NOW TOTALS FEDERAL TAX,
+000420*                     STATE TAX, FICA AND INSURANCE SEPARATELY
+000430*                     INSTEAD OF ONLY A COMBINED DEDUCTIONS
+000440*                     FIGURE.
+000450*    08/08/2026 JDH   YTD-PAYROLL-FILE NOW HAS A FILE STATUS
+000460*                     CLAUSE AND BOOTSTRAPS ITSELF WITH AN
+000470*                     OUTPUT OPEN ON THE FIRST RUN, SINCE THE
+000480*                     INDEXED FILE DOES NOT EXIST UNTIL THEN.
+000490*    08/08/2026 JDH   THE DEDUCTION SCHEDULE IS NOW A TABLE OF
+000500*                     FOUR DEDUCTION CATEGORIES, EACH CARRYING
+000510*                     ITS OWN RATE (OR FLAT AMOUNT) AND RUNNING
+000520*                     TOTAL, INSTEAD OF FOUR SEPARATE ELEMENTARY
+000530*                     FIELDS COMPUTED INLINE. ADDING A FIFTH
+000540*                     DEDUCTION CATEGORY IS NOW A ONE-LINE TABLE
+000550*                     ENTRY INSTEAD OF A CODE CHANGE IN THREE
+000560*                     PLACES.
+000570*
+000580 ENVIRONMENT DIVISION.
+000590 INPUT-OUTPUT SECTION.
+000600 FILE-CONTROL.
+000610     SELECT EmployeeFile ASSIGN TO 'employee.dat'
+000620         ORGANIZATION IS LINE SEQUENTIAL.
+000630
+000640     SELECT YtdPayrollFile ASSIGN TO 'ytd_payroll.dat'
+000650         ORGANIZATION IS INDEXED
+000660         ACCESS MODE IS DYNAMIC
+000670         RECORD KEY IS YTD-EmployeeID
+000680         FILE STATUS IS WS-YtdFileStatus.
+000690
+000700     SELECT PaystubFile ASSIGN TO 'paystubs.dat'
+000710         ORGANIZATION IS LINE SEQUENTIAL.
+000720
+000730     SELECT DirectDepositFile
+000740         ASSIGN TO 'direct_deposit.dat'
+000750         ORGANIZATION IS LINE SEQUENTIAL.
+000760
+000770 DATA DIVISION.
+000780 FILE SECTION.
+000790 FD  EmployeeFile.
+000800 01  EmployeeRecord.
+000810     05  EmployeeID         PIC 9(5).
+000820     05  EmployeeName       PIC X(30).
+000830     05  HourlyRate         PIC 9(4)V99.
+000840     05  HoursWorked        PIC 9(4).
+000850     05  BankRoutingNumber  PIC 9(9).
+000860     05  BankAccountNumber  PIC X(12).
+000870
+000880 FD  YtdPayrollFile.
+000890 01  YtdPayrollRecord.
+000900     05  YTD-EmployeeID     PIC 9(5).
+000910     05  YTD-GrossPay       PIC 9(9)V99.
+000920     05  YTD-Deductions     PIC 9(9)V99.
+000930     05  YTD-NetPay         PIC 9(9)V99.
+000940
+000950 FD  PaystubFile.
+000960 01  PaystubRecord.
+000970     05  STUB-EmployeeID       PIC 9(5).
+000980     05  STUB-EmployeeName     PIC X(30).
+000990     05  STUB-RegularHours     PIC 9(4).
+001000     05  STUB-OvertimeHours    PIC 9(4).
+001010     05  STUB-GrossPay         PIC 9(9)V99.
+001020     05  STUB-FederalTax       PIC 9(7)V99.
+001030     05  STUB-StateTax         PIC 9(7)V99.
+001040     05  STUB-FicaTax          PIC 9(7)V99.
+001050     05  STUB-InsurancePremium PIC 9(3)V99.
+001060     05  STUB-Deductions       PIC 9(9)V99.
+001070     05  STUB-NetPay           PIC 9(9)V99.
+001080
+001090 FD  DirectDepositFile.
+001100 01  DirectDepositRecord.
+001110     05  DD-EmployeeID         PIC 9(5).
+001120     05  DD-EmployeeName       PIC X(30).
+001130     05  DD-BankRoutingNumber  PIC 9(9).
+001140     05  DD-BankAccountNumber  PIC X(12).
+001150     05  DD-DepositAmount      PIC 9(9)V99.
+001160
+001170 WORKING-STORAGE SECTION.
+001180 01  WS-EOF-SWITCH             PIC X(1) VALUE 'N'.
+001190     88  END-OF-EMPLOYEES             VALUE 'Y'.
+001200
+001210 01  WS-YTD-FOUND-SWITCH       PIC X(1) VALUE 'N'.
+001220     88  YTD-RECORD-FOUND             VALUE 'Y'.
+001230     88  YTD-RECORD-NOT-FOUND         VALUE 'N'.
+001240
+001250*    YTD-FILE-STATUS 35 MEANS THE INDEXED FILE HAS NOT BEEN
+001260*    CREATED YET - THIS IS A BRAND-NEW FILE, UNLIKE EMPLOYEE.DAT,
+001270*    SO THE FIRST RUN MUST CREATE IT BEFORE OPENING I-O.
+001280 01  WS-YtdFileStatus          PIC X(2) VALUE SPACES.
+001290
+001300 01  WS-EmployeeCount          PIC 9(5) VALUE 0.
+001310 01  WS-TotalGrossPay          PIC 9(9)V99 VALUE 0.
+001320 01  WS-TotalDeductions        PIC 9(9)V99 VALUE 0.
+001330 01  WS-TotalNetPay            PIC 9(9)V99 VALUE 0.
+001340
+001350*    DEDUCTION SCHEDULE - ONE TABLE ENTRY PER DEDUCTION
+001360*    CATEGORY, EACH CARRYING ITS OWN RATE (OR, FOR A FLAT
+001370*    CATEGORY SUCH AS INSURANCE, ITS FLAT AMOUNT) AND ITS OWN
+001380*    RUN-TO-DATE TOTAL. ENTRIES ARE SEEDED IN 1100-INIT-
+001390*    DEDUCTION-TABLE FROM THE NAMED RATE CONSTANTS BELOW.
+001400 01  WS-DEDUCTION-TABLE.
+001410     05  WS-DEDUCTION-ENTRY OCCURS 4 TIMES.
+001420         10  WS-DED-NAME        PIC X(12).
+001430         10  WS-DED-METHOD      PIC X(1).
+001440             88  DED-BY-RATE            VALUE 'R'.
+001450             88  DED-BY-FLAT-AMOUNT     VALUE 'F'.
+001460         10  WS-DED-RATE        PIC 9(3)V9(4).
+001470         10  WS-DED-AMOUNT      PIC 9(7)V99.
+001480         10  WS-DED-RUN-TOTAL   PIC 9(9)V99.
+001490
+001500 01  WS-DED-IDX                PIC 9(1) VALUE 0.
+001510
+001520*    STATUTORY RATES AND THE FLAT INSURANCE PREMIUM APPLIED TO
+001530*    EVERY EMPLOYEE - THE SOURCE VALUES LOADED INTO THE
+001540*    DEDUCTION TABLE ABOVE.
+001550 01  WS-FederalTaxRate         PIC 9V9(4) VALUE 0.1200.
+001560 01  WS-StateTaxRate           PIC 9V9(4) VALUE 0.0400.
+001570 01  WS-FicaRate               PIC 9V9(4) VALUE 0.0765.
+001580 01  WS-InsurancePremium       PIC 9(3)V99 VALUE 25.00.
+001590
+001600 01  WS-GrossPay               PIC 9(9)V99 VALUE 0.
+001610 01  WS-Deductions             PIC 9(9)V99 VALUE 0.
+001620 01  WS-NetPay                 PIC 9(9)V99 VALUE 0.
+001630
+001640*    OVERTIME CONSTANTS AND WORK FIELDS - HOURS OVER 40 IN
+001650*    THE WEEK ARE PAID AT ONE AND ONE-HALF TIMES THE RATE.
+001660 01  WS-StraightTimeLimit      PIC 9(4) VALUE 40.
+001670 01  WS-OvertimeFactor         PIC 9V9(1) VALUE 1.5.
+001680 01  WS-RegularHours           PIC 9(4) VALUE 0.
+001690 01  WS-OvertimeHours          PIC 9(4) VALUE 0.
+001700 01  WS-RegularPay             PIC 9(9)V99 VALUE 0.
+001710 01  WS-OvertimePay            PIC 9(9)V99 VALUE 0.
+001720
+001730 PROCEDURE DIVISION.
+001740*    ------------------------------------------------------
+001750*    0000-MAINLINE CONTROLS THE PAYROLL RUN.
+001760*    ------------------------------------------------------
+001770 0000-MAINLINE.
+001780     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+001790     PERFORM 2000-PROCESS-EMPLOYEES THRU 2000-EXIT
+001800     PERFORM 9000-DISPLAY-SUMMARY THRU 9000-EXIT
+001810     STOP RUN.
+001820
+001830 1000-INITIALIZE.
+001840     DISPLAY 'PAYROLL PROCESSING RUN'
+001850     PERFORM 1100-INIT-DEDUCTION-TABLE THRU 1100-EXIT.
+001860 1000-EXIT.
+001870     EXIT.
+001880
+001890*    ------------------------------------------------------
+001900*    LOAD THE DEDUCTION TABLE FROM THE NAMED RATE CONSTANTS.
+001910*    THE FIRST THREE CATEGORIES ARE APPLIED AS A PERCENTAGE
+001920*    OF GROSS PAY; INSURANCE IS A FLAT AMOUNT PER EMPLOYEE.
+001930*    ------------------------------------------------------
+001940 1100-INIT-DEDUCTION-TABLE.
+001950     MOVE 'FEDERAL TAX' TO WS-DED-NAME(1)
+001960     SET DED-BY-RATE(1) TO TRUE
+001970     MOVE WS-FederalTaxRate TO WS-DED-RATE(1)
+001980     MOVE 'STATE TAX' TO WS-DED-NAME(2)
+001990     SET DED-BY-RATE(2) TO TRUE
+002000     MOVE WS-StateTaxRate TO WS-DED-RATE(2)
+002010     MOVE 'FICA TAX' TO WS-DED-NAME(3)
+002020     SET DED-BY-RATE(3) TO TRUE
+002030     MOVE WS-FicaRate TO WS-DED-RATE(3)
+002040     MOVE 'INSURANCE' TO WS-DED-NAME(4)
+002050     SET DED-BY-FLAT-AMOUNT(4) TO TRUE
+002060     MOVE WS-InsurancePremium TO WS-DED-RATE(4).
+002070 1100-EXIT.
+002080     EXIT.
+002090
+002100*    ------------------------------------------------------
+002110*    READ EACH EMPLOYEE AND COMPUTE PAY.
+002120*    ------------------------------------------------------
+002130 2000-PROCESS-EMPLOYEES.
+002140     OPEN INPUT EmployeeFile
+002150     PERFORM 2050-OPEN-YTD-FILE THRU 2050-EXIT
+002160     OPEN OUTPUT PaystubFile
+002170     OPEN OUTPUT DirectDepositFile
+002180     PERFORM UNTIL END-OF-EMPLOYEES
+002190         READ EmployeeFile INTO EmployeeRecord
+002200             AT END
+002210                 SET END-OF-EMPLOYEES TO TRUE
+002220             NOT AT END
+002230                 PERFORM 2100-PROCESS-EMPLOYEE THRU 2100-EXIT
+002240                 ADD 1 TO WS-EmployeeCount
+002250         END-READ
+002260     END-PERFORM
+002270     CLOSE EmployeeFile
+002280     CLOSE YtdPayrollFile
+002290     CLOSE PaystubFile
+002300     CLOSE DirectDepositFile.
+002310 2000-EXIT.
+002320     EXIT.
+002330
+002340*    ------------------------------------------------------
+002350*    YTD_PAYROLL.DAT DOES NOT EXIST ON AN EMPLOYEE MASTER'S
+002360*    VERY FIRST PAYROLL RUN. IF THE I-O OPEN COMES BACK WITH
+002370*    FILE STATUS 35 (FILE NOT FOUND), CREATE THE FILE WITH AN
+002380*    OUTPUT OPEN FIRST, THEN RE-OPEN IT I-O FOR THE RUN.
+002390*    ------------------------------------------------------
+002400 2050-OPEN-YTD-FILE.
+002410     OPEN I-O YtdPayrollFile
+002420     IF WS-YtdFileStatus = '35'
+002430         OPEN OUTPUT YtdPayrollFile
+002440         CLOSE YtdPayrollFile
+002450         OPEN I-O YtdPayrollFile
+002460     END-IF.
+002470 2050-EXIT.
+002480     EXIT.
+002490
+002500 2100-PROCESS-EMPLOYEE.
+002510     PERFORM 2150-COMPUTE-GROSS-PAY THRU 2150-EXIT
+002520     PERFORM 2200-COMPUTE-DEDUCTIONS THRU 2200-EXIT
+002530     COMPUTE WS-NetPay = WS-GrossPay - WS-Deductions
+002540
+002550     ADD WS-GrossPay   TO WS-TotalGrossPay
+002560     ADD WS-Deductions TO WS-TotalDeductions
+002570     ADD WS-NetPay     TO WS-TotalNetPay
+002580     PERFORM 2250-UPDATE-YTD THRU 2250-EXIT
+002590     PERFORM 2300-WRITE-PAYSTUB THRU 2300-EXIT
+002600     PERFORM 2400-WRITE-DIRECT-DEPOSIT THRU 2400-EXIT.
+002610 2100-EXIT.
+002620     EXIT.
+002630
+002640*    ------------------------------------------------------
+002650*    SPLIT HOURS WORKED INTO REGULAR AND OVERTIME AND
+002660*    COMPUTE GROSS PAY, PAYING THE OVERTIME HOURS AT TIME
+002670*    AND A HALF.
+002680*    ------------------------------------------------------
+002690 2150-COMPUTE-GROSS-PAY.
+002700     IF HoursWorked > WS-StraightTimeLimit
+002710         MOVE WS-StraightTimeLimit TO WS-RegularHours
+002720         COMPUTE WS-OvertimeHours =
+002730             HoursWorked - WS-StraightTimeLimit
+002740     ELSE
+002750         MOVE HoursWorked TO WS-RegularHours
+002760         MOVE 0 TO WS-OvertimeHours
+002770     END-IF
+002780     COMPUTE WS-RegularPay = HourlyRate * WS-RegularHours
+002790     COMPUTE WS-OvertimePay ROUNDED =
+002800         HourlyRate * WS-OvertimeFactor * WS-OvertimeHours
+002810     COMPUTE WS-GrossPay = WS-RegularPay + WS-OvertimePay.
+002820 2150-EXIT.
+002830     EXIT.
+002840
+002850*    ------------------------------------------------------
+002860*    WALK THE DEDUCTION TABLE AND APPLY EACH CATEGORY TO THIS
+002870*    EMPLOYEE'S GROSS PAY, TOTALING THEM INTO WS-DEDUCTIONS.
+002880*    ------------------------------------------------------
+002890 2200-COMPUTE-DEDUCTIONS.
+002900     MOVE 0 TO WS-Deductions
+002910     PERFORM 2210-COMPUTE-ONE-DEDUCTION THRU 2210-EXIT
+002920         VARYING WS-DED-IDX FROM 1 BY 1
+002930         UNTIL WS-DED-IDX > 4.
+002940 2200-EXIT.
+002950     EXIT.
+002960
+002970 2210-COMPUTE-ONE-DEDUCTION.
+002980     IF DED-BY-RATE(WS-DED-IDX)
+002990         COMPUTE WS-DED-AMOUNT(WS-DED-IDX) ROUNDED =
+003000             WS-GrossPay * WS-DED-RATE(WS-DED-IDX)
+003010     ELSE
+003020         MOVE WS-DED-RATE(WS-DED-IDX)
+003030             TO WS-DED-AMOUNT(WS-DED-IDX)
+003040     END-IF
+003050     ADD WS-DED-AMOUNT(WS-DED-IDX) TO WS-Deductions
+003060     ADD WS-DED-AMOUNT(WS-DED-IDX)
+003070         TO WS-DED-RUN-TOTAL(WS-DED-IDX).
+003080 2210-EXIT.
+003090     EXIT.
+003100
+003110*    ------------------------------------------------------
+003120*    ADD THIS PERIOD'S PAY ONTO THE EMPLOYEE'S YEAR-TO-DATE
+003130*    TOTALS, CREATING THE YTD RECORD THE FIRST TIME THE
+003140*    EMPLOYEE IS SEEN.
+003150*    ------------------------------------------------------
+003160 2250-UPDATE-YTD.
+003170     MOVE EmployeeID TO YTD-EmployeeID
+003180     READ YtdPayrollFile
+003190         INVALID KEY
+003200             SET YTD-RECORD-NOT-FOUND TO TRUE
+003210         NOT INVALID KEY
+003220             SET YTD-RECORD-FOUND TO TRUE
+003230     END-READ
+003240     IF YTD-RECORD-FOUND
+003250         ADD WS-GrossPay   TO YTD-GrossPay
+003260         ADD WS-Deductions TO YTD-Deductions
+003270         ADD WS-NetPay     TO YTD-NetPay
+003280         REWRITE YtdPayrollRecord
+003290     ELSE
+003300         MOVE WS-GrossPay   TO YTD-GrossPay
+003310         MOVE WS-Deductions TO YTD-Deductions
+003320         MOVE WS-NetPay     TO YTD-NetPay
+003330         WRITE YtdPayrollRecord
+003340     END-IF.
+003350 2250-EXIT.
+003360     EXIT.
+003370
+003380*    ------------------------------------------------------
+003390*    WRITE A DETAILED PAYSTUB RECORD FOR THIS EMPLOYEE.
+003400*    ------------------------------------------------------
+003410 2300-WRITE-PAYSTUB.
+003420     MOVE EmployeeID         TO STUB-EmployeeID
+003430     MOVE EmployeeName       TO STUB-EmployeeName
+003440     MOVE WS-RegularHours    TO STUB-RegularHours
+003450     MOVE WS-OvertimeHours   TO STUB-OvertimeHours
+003460     MOVE WS-GrossPay        TO STUB-GrossPay
+003470     MOVE WS-DED-AMOUNT(1)   TO STUB-FederalTax
+003480     MOVE WS-DED-AMOUNT(2)   TO STUB-StateTax
+003490     MOVE WS-DED-AMOUNT(3)   TO STUB-FicaTax
+003500     MOVE WS-DED-AMOUNT(4)   TO STUB-InsurancePremium
+003510     MOVE WS-Deductions      TO STUB-Deductions
+003520     MOVE WS-NetPay          TO STUB-NetPay
+003530     WRITE PaystubRecord.
+003540 2300-EXIT.
+003550     EXIT.
+003560
+003570*    ------------------------------------------------------
+003580*    WRITE A DIRECT-DEPOSIT TRANSMISSION RECORD SO THE BANK
+003590*    CAN CREDIT THE EMPLOYEE'S NET PAY TO THEIR ACCOUNT.
+003600*    ------------------------------------------------------
+003610 2400-WRITE-DIRECT-DEPOSIT.
+003620     MOVE EmployeeID         TO DD-EmployeeID
+003630     MOVE EmployeeName       TO DD-EmployeeName
+003640     MOVE BankRoutingNumber  TO DD-BankRoutingNumber
+003650     MOVE BankAccountNumber  TO DD-BankAccountNumber
+003660     MOVE WS-NetPay          TO DD-DepositAmount
+003670     WRITE DirectDepositRecord.
+003680 2400-EXIT.
+003690     EXIT.
+003700
+003710 9000-DISPLAY-SUMMARY.
+003720     DISPLAY 'Payroll Summary'
+003730     DISPLAY '------------------'
+003740     DISPLAY 'Total Employees Processed: ' WS-EmployeeCount
+003750     DISPLAY 'Total Gross Pay: $' WS-TotalGrossPay
+003760     PERFORM 9100-DISPLAY-ONE-DEDUCTION THRU 9100-EXIT
+003770         VARYING WS-DED-IDX FROM 1 BY 1
+003780         UNTIL WS-DED-IDX > 4
+003790     DISPLAY 'Total Deductions: $' WS-TotalDeductions
+003800     DISPLAY 'Total Net Pay: $' WS-TotalNetPay
+003810     DISPLAY '------------------'.
+003820 9000-EXIT.
+003830     EXIT.
+003840
+003850 9100-DISPLAY-ONE-DEDUCTION.
+003860     DISPLAY 'Total ' WS-DED-NAME(WS-DED-IDX) ': $'
+003870         WS-DED-RUN-TOTAL(WS-DED-IDX).
+003880 9100-EXIT.
+003890     EXIT.
