@@ -0,0 +1,106 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. AccountsConvert.
+000120 AUTHOR. DATA-PROCESSING-DEPT.
+000130 INSTALLATION. MAIN-OFFICE-DATA-CENTER.
+000140 DATE-WRITTEN. 08/08/2026.
+000150 DATE-COMPILED.
+000160*REMARKS.
+000170*    ONE-TIME CONVERSION RUN COMPANION TO SIMPLEBANKINGSYSTEM.
+000180*    READS THE OLD LINE SEQUENTIAL ACCOUNTS MASTER AND BUILDS THE
+000190*    INDEXED ACCOUNTS.DAT SIMPLEBANKINGSYSTEM AND INTERESTPOSTING
+000200*    NOW REQUIRE. RUN ONCE, BEFORE THE FIRST BATCH AGAINST AN
+000210*    ACCOUNTS MASTER THAT HAS NOT ALREADY BEEN CONVERTED.
+000220*
+000230*MODIFICATION HISTORY.
+000240*    DATE       INIT  DESCRIPTION
+000250*    08/08/2026 JDH   ORIGINAL PROGRAM - CONVERTS THE LINE
+000260*                     SEQUENTIAL ACCOUNTS MASTER LEFT BEHIND BY
+000270*                     THE PRE-INDEXED RELEASE OF SIMPLEBANKING-
+000280*                     SYSTEM INTO THE INDEXED ACCOUNTS.DAT THAT
+000290*                     RELEASE NOW REQUIRES.
+000300*
+000310 ENVIRONMENT DIVISION.
+000320 INPUT-OUTPUT SECTION.
+000330 FILE-CONTROL.
+000340     SELECT OldAccountFile ASSIGN TO 'accounts_seq.dat'
+000350         ORGANIZATION IS LINE SEQUENTIAL.
+000360
+000370     SELECT BankAccountFile ASSIGN TO 'accounts.dat'
+000380         ORGANIZATION IS INDEXED
+000390         ACCESS MODE IS SEQUENTIAL
+000400         RECORD KEY IS AccountID.
+000410
+000420 DATA DIVISION.
+000430 FILE SECTION.
+000440 FD  OldAccountFile.
+000450 01  OldAccountRecord.
+000460     05  OLD-AccountID      PIC 9(5).
+000470     05  OLD-HolderName     PIC X(30).
+000480     05  OLD-Balance        PIC 9(9)V99.
+000490     05  OLD-AccountType    PIC X(1).
+000500
+000510 FD  BankAccountFile.
+000520 01  AccountRecord.
+000530     05  AccountID          PIC 9(5).
+000540     05  AccountHolderName  PIC X(30).
+000550     05  Balance            PIC 9(9)V99.
+000560     05  AccountType        PIC X(1).
+000570         88  SAVINGS-ACCOUNT          VALUE 'S'.
+000580         88  CHECKING-ACCOUNT         VALUE 'C'.
+000590
+000600 WORKING-STORAGE SECTION.
+000610 01  WS-EOF-SWITCH             PIC X(1) VALUE 'N'.
+000620     88  END-OF-OLD-ACCOUNTS          VALUE 'Y'.
+000630
+000640 01  WS-TotalConverted         PIC 9(5) VALUE 0.
+000650
+000660 PROCEDURE DIVISION.
+000670*    ------------------------------------------------------
+000680*    0000-MAINLINE CONTROLS THE ONE-TIME CONVERSION RUN.
+000690*    ------------------------------------------------------
+000700 0000-MAINLINE.
+000710     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000720     PERFORM 2000-CONVERT-ACCOUNTS THRU 2000-EXIT
+000730     PERFORM 9000-DISPLAY-SUMMARY THRU 9000-EXIT
+000740     PERFORM 9900-TERMINATE THRU 9900-EXIT
+000750     STOP RUN.
+000760
+000770 1000-INITIALIZE.
+000780     OPEN INPUT OldAccountFile
+000790     OPEN OUTPUT BankAccountFile
+000800     READ OldAccountFile
+000810         AT END SET END-OF-OLD-ACCOUNTS TO TRUE
+000820     END-READ.
+000830 1000-EXIT.
+000840     EXIT.
+000850
+000860 2000-CONVERT-ACCOUNTS.
+000870     PERFORM 2100-CONVERT-ONE-ACCOUNT THRU 2100-EXIT
+000880         UNTIL END-OF-OLD-ACCOUNTS.
+000890 2000-EXIT.
+000900     EXIT.
+000910
+000920 2100-CONVERT-ONE-ACCOUNT.
+000930     MOVE OLD-AccountID     TO AccountID
+000940     MOVE OLD-HolderName    TO AccountHolderName
+000950     MOVE OLD-Balance       TO Balance
+000960     MOVE OLD-AccountType   TO AccountType
+000970     WRITE AccountRecord
+000980     ADD 1 TO WS-TotalConverted
+000990     READ OldAccountFile
+001000         AT END SET END-OF-OLD-ACCOUNTS TO TRUE
+001010     END-READ.
+001020 2100-EXIT.
+001030     EXIT.
+001040
+001050 9000-DISPLAY-SUMMARY.
+001060     DISPLAY 'ACCOUNTS CONVERSION COMPLETE'
+001070     DISPLAY 'ACCOUNTS CONVERTED: ' WS-TotalConverted.
+001080 9000-EXIT.
+001090     EXIT.
+001100
+001110 9900-TERMINATE.
+001120     CLOSE OldAccountFile
+001130     CLOSE BankAccountFile.
+001140 9900-EXIT.
+001150     EXIT.
