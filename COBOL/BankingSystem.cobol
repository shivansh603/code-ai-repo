@@ -1,51 +1,268 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SimpleBankingSystem.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT BankAccountFile ASSIGN TO 'accounts.dat'
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD  BankAccountFile.
-       01  AccountRecord.
-           05  AccountID         PIC 9(5).
-           05  AccountHolderName  PIC X(30).
-           05  Balance            PIC 9(9)V99.
-
-       WORKING-STORAGE SECTION.
-       01  WS-TotalAccounts      PIC 9(5) VALUE 0.
-       01  WS-TransactionAmount   PIC 9(9)V99.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           OPEN INPUT BankAccountFile
-           PERFORM UNTIL EOF(BankAccountFile)
-               READ BankAccountFile INTO AccountRecord
-                   AT END
-                       MOVE 'Y' TO EOF-Flag
-                   NOT AT END
-                       DISPLAY 'Processing Account: ' AccountHolderName
-                       DISPLAY 'Current Balance: $' Balance
-                       PERFORM ProcessTransaction
-                       ADD 1 TO WS-TotalAccounts
-               END-READ
-           END-PERFORM
-           CLOSE BankAccountFile
-           PERFORM DisplaySummary
-           STOP RUN.
-
-       ProcessTransaction.
-           DISPLAY 'Enter transaction amount (negative for withdrawal): '
-           ACCEPT WS-TransactionAmount
-           COMPUTE Balance = Balance + WS-TransactionAmount
-           DISPLAY 'New Balance: $' Balance.
-
-       DisplaySummary.
-           DISPLAY 'Total Accounts Processed: ' WS-TotalAccounts
-           DISPLAY '-----------------------------'.
-
-       EOF-Flag VALUE 'N'.
-       01  EOF-Flag          PIC X(1) VALUE 'N'.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. SimpleBankingSystem.
+000120 AUTHOR. DATA-PROCESSING-DEPT.
+000130 INSTALLATION. MAIN-OFFICE-DATA-CENTER.
+000140 DATE-WRITTEN. 01/15/2019.
+000150 DATE-COMPILED.
+000160*REMARKS.
+000170*    POSTS TRANSACTIONS AGAINST THE ACCOUNTS MASTER AND
+000180*    PRODUCES AN UPDATED ACCOUNTS MASTER.
+000190*
+000200*MODIFICATION HISTORY.
+000210*    DATE       INIT  DESCRIPTION
+000220*    01/15/2019 RMC   ORIGINAL PROGRAM - INTERACTIVE POSTING.
+000230*    08/08/2026 JDH   REPLACED THE INTERACTIVE ACCEPT OF A
+000240*                     TRANSACTION AMOUNT WITH A TRANSACTION
+000250*                     FILE THAT IS READ AND MATCHED AGAINST
+000260*                     THE ACCOUNT TABLE BY ACCOUNT-ID, SO THE
+000270*                     BOOK OF ACCOUNTS RUNS UNATTENDED.
+000280*    08/08/2026 JDH   WITHDRAWALS THAT WOULD OVERDRAW THE
+000290*                     ACCOUNT ARE NOW REJECTED BEFORE THE
+000300*                     BALANCE IS UPDATED AND LOGGED TO A NEW
+000310*                     EXCEPTION FILE FOR THE TELLER DESK.
+000320*    08/08/2026 JDH   CONVERTED ACCOUNTS.DAT TO AN INDEXED
+000330*                     FILE KEYED ON ACCOUNT-ID. TRANSACTIONS
+000340*                     NOW PULL UP THE ONE ACCOUNT THEY NEED
+000350*                     BY KEY INSTEAD OF THE IN-MEMORY TABLE
+000360*                     BUILT BY SCANNING THE WHOLE MASTER.
+000370*    08/08/2026 JDH   ADDED AN AUDIT FILE. EVERY APPLIED
+000380*                     TRANSACTION NOW WRITES AN AUDIT RECORD
+000390*                     WITH THE BALANCE BEFORE AND AFTER SO
+000400*                     DISPUTES CAN BE RECONCILED LATER.
+000410*    08/08/2026 JDH   UNRECOGNIZED TRANSACTION CODES NOW LOG
+000420*                     TO THE EXCEPTION FILE INSTEAD OF JUST A
+000430*                     DISPLAY, SO THEY SHOW UP IN THE REJECT
+000440*                     COUNT AND THE TELLER DESK CAN FOLLOW UP.
+000450*    08/08/2026 JDH   ADDED AN ACCOUNT-TYPE CODE TO THE MASTER
+000460*                     SO INTEREST-POSTING.COBOL CAN TELL
+000470*                     SAVINGS ACCOUNTS FROM CHECKING ACCOUNTS.
+000480*    08/08/2026 JDH   AUDIT.DAT IS NOW OPENED EXTEND INSTEAD OF
+000490*                     OUTPUT SO A BATCH RUN NO LONGER ERASES
+000500*                     THE RECONCILIATION TRAIL LEFT BY EARLIER
+000510*                     RUNS AND BY INTEREST-POSTING.COBOL. A
+000520*                     TRANSACTION WITH NO MATCHING ACCOUNT NOW
+000530*                     ALSO LOGS TO THE EXCEPTION FILE INSTEAD OF
+000540*                     JUST A DISPLAY, THE SAME AS AN UNKNOWN
+000550*                     TRANSACTION CODE.
+000560*    08/08/2026 JDH   A SITE CONVERTING FROM THE OLD LINE
+000570*                     SEQUENTIAL ACCOUNTS MASTER MUST RUN THE
+000580*                     NEW ACCOUNTSCONVERT.COBOL ONE TIME FIRST
+000590*                     TO BUILD THE INDEXED ACCOUNTS.DAT THIS
+000600*                     PROGRAM NOW REQUIRES -- SEE THAT PROGRAM'S
+000610*                     REMARKS FOR DETAILS.
+000620*
+000630 ENVIRONMENT DIVISION.
+000640 INPUT-OUTPUT SECTION.
+000650 FILE-CONTROL.
+000660     SELECT BankAccountFile ASSIGN TO 'accounts.dat'
+000670         ORGANIZATION IS INDEXED
+000680         ACCESS MODE IS DYNAMIC
+000690         RECORD KEY IS AccountID.
+000700
+000710     SELECT TransactionFile ASSIGN TO 'transactions.dat'
+000720         ORGANIZATION IS LINE SEQUENTIAL.
+000730
+000740     SELECT ExceptionFile ASSIGN TO 'exceptions.dat'
+000750         ORGANIZATION IS LINE SEQUENTIAL.
+000760
+000770     SELECT AuditFile ASSIGN TO 'audit.dat'
+000780         ORGANIZATION IS LINE SEQUENTIAL.
+000790
+000800 DATA DIVISION.
+000810 FILE SECTION.
+000820 FD  BankAccountFile.
+000830 01  AccountRecord.
+000840     05  AccountID          PIC 9(5).
+000850     05  AccountHolderName  PIC X(30).
+000860     05  Balance            PIC 9(9)V99.
+000870     05  AccountType        PIC X(1).
+000880         88  SAVINGS-ACCOUNT          VALUE 'S'.
+000890         88  CHECKING-ACCOUNT         VALUE 'C'.
+000900
+000910 FD  TransactionFile.
+000920 01  TransactionRecord.
+000930     05  TransID            PIC 9(7).
+000940     05  AccountID          PIC 9(5).
+000950     05  TransCode          PIC X(1).
+000960         88  DEPOSIT-TRANSACTION      VALUE 'D'.
+000970         88  WITHDRAWAL-TRANSACTION   VALUE 'W'.
+000980     05  TransAmount        PIC 9(9)V99.
+000990
+001000 FD  ExceptionFile.
+001010 01  ExceptionRecord.
+001020     05  EX-AccountID       PIC 9(5).
+001030     05  EX-TransID         PIC 9(7).
+001040     05  EX-AttemptedAmount PIC 9(9)V99.
+001050     05  EX-Reason          PIC X(40).
+001060
+001070 FD  AuditFile.
+001080 01  AuditRecord.
+001090     05  AUD-AccountID      PIC 9(5).
+001100     05  AUD-TransID        PIC 9(7).
+001110     05  AUD-AmountApplied  PIC S9(9)V99.
+001120     05  AUD-BalanceBefore  PIC 9(9)V99.
+001130     05  AUD-BalanceAfter   PIC 9(9)V99.
+001140
+001150 WORKING-STORAGE SECTION.
+001160 01  WS-FOUND-SWITCH           PIC X(1) VALUE 'N'.
+001170     88  ACCOUNT-FOUND                VALUE 'Y'.
+001180     88  ACCOUNT-NOT-FOUND            VALUE 'N'.
+001190
+001200 01  WS-EOF-SWITCH             PIC X(1) VALUE 'N'.
+001210     88  END-OF-ACCOUNTS              VALUE 'Y'.
+001220
+001230 01  WS-EOF-TRANS-SWITCH       PIC X(1) VALUE 'N'.
+001240     88  END-OF-TRANSACTIONS          VALUE 'Y'.
+001250
+001260 01  WS-TotalAccounts          PIC 9(5) VALUE 0.
+001270 01  WS-TotalTransactions      PIC 9(5) VALUE 0 COMP.
+001280 01  WS-TotalApplied           PIC 9(5) VALUE 0 COMP.
+001290 01  WS-TotalExceptions        PIC 9(5) VALUE 0 COMP.
+001300 01  WS-BalanceBefore          PIC 9(9)V99 VALUE 0.
+001310
+001320 PROCEDURE DIVISION.
+001330*    ------------------------------------------------------
+001340*    0000-MAINLINE CONTROLS THE OVERALL BATCH RUN.
+001350*    ------------------------------------------------------
+001360 0000-MAINLINE.
+001370     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+001380     PERFORM 2000-COUNT-ACCOUNTS THRU 2000-EXIT
+001390     PERFORM 3000-APPLY-TRANSACTIONS THRU 3000-EXIT
+001400     PERFORM 9000-DISPLAY-SUMMARY THRU 9000-EXIT
+001410     STOP RUN.
+001420
+001430 1000-INITIALIZE.
+001440     DISPLAY 'SIMPLE BANKING SYSTEM - BATCH POSTING RUN'.
+001450 1000-EXIT.
+001460     EXIT.
+001470
+001480*    ------------------------------------------------------
+001490*    COUNT THE ACCOUNTS ON THE MASTER FOR THE RUN SUMMARY.
+001500*    THIS IS A SEQUENTIAL PASS OVER THE INDEXED FILE; IT
+001510*    BUILDS NO TABLE - TRANSACTIONS ARE POSTED BY DIRECT
+001520*    KEYED ACCESS IN 3000-APPLY-TRANSACTIONS BELOW.
+001530*    ------------------------------------------------------
+001540 2000-COUNT-ACCOUNTS.
+001550     OPEN INPUT BankAccountFile
+001560     PERFORM UNTIL END-OF-ACCOUNTS
+001570         READ BankAccountFile NEXT RECORD
+001580             AT END
+001590                 SET END-OF-ACCOUNTS TO TRUE
+001600             NOT AT END
+001610                 ADD 1 TO WS-TotalAccounts
+001620         END-READ
+001630     END-PERFORM
+001640     CLOSE BankAccountFile.
+001650 2000-EXIT.
+001660     EXIT.
+001670
+001680*    ------------------------------------------------------
+001690*    READ THE TRANSACTION FILE AND POST EACH TRANSACTION TO
+001700*    THE ACCOUNT PULLED UP DIRECTLY BY ACCOUNT-ID.
+001710*    ------------------------------------------------------
+001720 3000-APPLY-TRANSACTIONS.
+001730     OPEN I-O BankAccountFile
+001740     OPEN INPUT TransactionFile
+001750     OPEN OUTPUT ExceptionFile
+001760     OPEN EXTEND AuditFile
+001770     PERFORM UNTIL END-OF-TRANSACTIONS
+001780         READ TransactionFile INTO TransactionRecord
+001790             AT END
+001800                 SET END-OF-TRANSACTIONS TO TRUE
+001810             NOT AT END
+001820                 ADD 1 TO WS-TotalTransactions
+001830                 PERFORM 3050-READ-ACCOUNT THRU 3050-EXIT
+001840                 IF ACCOUNT-FOUND
+001850                     PERFORM 3200-POST-TRANSACTION
+001860                         THRU 3200-EXIT
+001870                 ELSE
+001880                     MOVE 'NO MATCHING ACCOUNT FOR TRANS ID'
+001890                         TO EX-Reason
+001900                     PERFORM 3300-WRITE-EXCEPTION THRU 3300-EXIT
+001910                 END-IF
+001920         END-READ
+001930     END-PERFORM
+001940     CLOSE TransactionFile
+001950     CLOSE ExceptionFile
+001960     CLOSE AuditFile
+001970     CLOSE BankAccountFile.
+001980 3000-EXIT.
+001990     EXIT.
+002000
+002010 3050-READ-ACCOUNT.
+002020     SET ACCOUNT-NOT-FOUND TO TRUE
+002030     MOVE AccountID OF TransactionRecord
+002040         TO AccountID OF AccountRecord
+002050     READ BankAccountFile
+002060         INVALID KEY
+002070             SET ACCOUNT-NOT-FOUND TO TRUE
+002080         NOT INVALID KEY
+002090             SET ACCOUNT-FOUND TO TRUE
+002100     END-READ.
+002110 3050-EXIT.
+002120     EXIT.
+002130
+002140 3200-POST-TRANSACTION.
+002150     MOVE Balance TO WS-BalanceBefore
+002160     EVALUATE TRUE
+002170         WHEN DEPOSIT-TRANSACTION
+002180             ADD TransAmount TO Balance
+002190             PERFORM 3400-REWRITE-ACCOUNT THRU 3400-EXIT
+002200             MOVE TransAmount TO AUD-AmountApplied
+002210             PERFORM 3500-WRITE-AUDIT THRU 3500-EXIT
+002220             ADD 1 TO WS-TotalApplied
+002230         WHEN WITHDRAWAL-TRANSACTION
+002240             IF TransAmount > Balance
+002250                 MOVE 'INSUFFICIENT FUNDS FOR WITHDRAWAL'
+002260                     TO EX-Reason
+002270                 PERFORM 3300-WRITE-EXCEPTION THRU 3300-EXIT
+002280             ELSE
+002290                 SUBTRACT TransAmount FROM Balance
+002300                 PERFORM 3400-REWRITE-ACCOUNT THRU 3400-EXIT
+002310                 COMPUTE AUD-AmountApplied = TransAmount * -1
+002320                 PERFORM 3500-WRITE-AUDIT THRU 3500-EXIT
+002330                 ADD 1 TO WS-TotalApplied
+002340             END-IF
+002350         WHEN OTHER
+002360             MOVE 'UNKNOWN TRANSACTION CODE'
+002370                 TO EX-Reason
+002380             PERFORM 3300-WRITE-EXCEPTION THRU 3300-EXIT
+002390     END-EVALUATE.
+002400 3200-EXIT.
+002410     EXIT.
+002420
+002430 3300-WRITE-EXCEPTION.
+002440     MOVE AccountID OF TransactionRecord TO EX-AccountID
+002450     MOVE TransID                        TO EX-TransID
+002460     MOVE TransAmount                    TO EX-AttemptedAmount
+002470     WRITE ExceptionRecord
+002480     ADD 1 TO WS-TotalExceptions.
+002490 3300-EXIT.
+002500     EXIT.
+002510
+002520 3400-REWRITE-ACCOUNT.
+002530     REWRITE AccountRecord.
+002540 3400-EXIT.
+002550     EXIT.
+002560
+002570 3500-WRITE-AUDIT.
+002580     MOVE AccountID OF TransactionRecord TO AUD-AccountID
+002590     MOVE TransID                        TO AUD-TransID
+002600     MOVE WS-BalanceBefore               TO AUD-BalanceBefore
+002610     MOVE Balance                        TO AUD-BalanceAfter
+002620     WRITE AuditRecord.
+002630 3500-EXIT.
+002640     EXIT.
+002650
+002660 9000-DISPLAY-SUMMARY.
+002670     DISPLAY '-----------------------------'
+002680     DISPLAY 'Total Accounts Processed: ' WS-TotalAccounts
+002690     DISPLAY 'Total Transactions Read: '
+002700         WS-TotalTransactions
+002710     DISPLAY 'Total Transactions Applied: '
+002720         WS-TotalApplied
+002730     DISPLAY 'Total Transactions Rejected: '
+002740         WS-TotalExceptions
+002750     DISPLAY '-----------------------------'.
+002760 9000-EXIT.
+002770     EXIT.
